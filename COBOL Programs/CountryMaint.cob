@@ -0,0 +1,138 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Applies add/change/delete transactions to the country
+      *          code master (COUNTRYCODES.DAT) used by EmailDomain's
+      *          CountryTable, so country codes can be maintained
+      *          without touching the EmailDomain source.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CountryMaint.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CountryFile ASSIGN TO "COUNTRYCODES.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TransactionFile ASSIGN TO "COUNTRYMAINT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CountryFile.
+       01  CountryRec.
+           02 CountryCode              PIC XX.
+           02 CountryName              PIC X(26).
+
+       FD  TransactionFile.
+       01  CountryTranRec.
+           02 CT-Action                PIC X.
+               88  CT-Add                  VALUE "A".
+               88  CT-Change                VALUE "C".
+               88  CT-Delete                VALUE "D".
+           02 CT-TranCode              PIC XX.
+           02 CT-TranName              PIC X(26).
+
+       WORKING-STORAGE SECTION.
+       01  WS-Country-Count            PIC 9(3) VALUE ZERO.
+       01  CountryTable.
+           02 Country OCCURS 243 TIMES
+                   DEPENDING ON WS-Country-Count.
+               03 CT-CountryCode           PIC XX.
+               03 CT-CountryName           PIC X(26).
+
+       01  WS-Eof-Switches.
+           02  WS-Country-Eof          PIC X VALUE "N".
+               88  Country-Eof             VALUE "Y".
+           02  WS-Tran-Eof             PIC X VALUE "N".
+               88  Tran-Eof                VALUE "Y".
+
+       01  WS-Table-Idx                PIC 9(3).
+       01  WS-Found-Idx                PIC 9(3).
+       01  WS-Entry-Found              PIC X VALUE "N".
+           88  Entry-Found                 VALUE "Y".
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM LoadCountryTable.
+           PERFORM ApplyTransactions.
+           PERFORM RewriteCountryFile.
+           STOP RUN.
+
+       LoadCountryTable.
+           OPEN INPUT CountryFile.
+           READ CountryFile
+               AT END MOVE "Y" TO WS-Country-Eof
+           END-READ.
+           PERFORM UNTIL Country-Eof
+               ADD 1 TO WS-Country-Count
+               MOVE CountryCode TO CT-CountryCode(WS-Country-Count)
+               MOVE CountryName TO CT-CountryName(WS-Country-Count)
+               READ CountryFile
+                   AT END MOVE "Y" TO WS-Country-Eof
+               END-READ
+           END-PERFORM.
+           CLOSE CountryFile.
+
+       ApplyTransactions.
+           OPEN INPUT TransactionFile.
+           READ TransactionFile
+               AT END MOVE "Y" TO WS-Tran-Eof
+           END-READ.
+           PERFORM UNTIL Tran-Eof
+               PERFORM ApplyOneTransaction
+               READ TransactionFile
+                   AT END MOVE "Y" TO WS-Tran-Eof
+               END-READ
+           END-PERFORM.
+           CLOSE TransactionFile.
+
+       ApplyOneTransaction.
+           MOVE "N" TO WS-Entry-Found.
+           PERFORM VARYING WS-Table-Idx FROM 1 BY 1
+                   UNTIL WS-Table-Idx > WS-Country-Count
+                       OR Entry-Found
+               IF CT-CountryCode(WS-Table-Idx) = CT-TranCode
+                   MOVE "Y" TO WS-Entry-Found
+                   MOVE WS-Table-Idx TO WS-Found-Idx
+               END-IF
+           END-PERFORM.
+           EVALUATE TRUE
+               WHEN CT-Add
+                   IF NOT Entry-Found
+                       ADD 1 TO WS-Country-Count
+                       MOVE CT-TranCode
+                           TO CT-CountryCode(WS-Country-Count)
+                       MOVE CT-TranName
+                           TO CT-CountryName(WS-Country-Count)
+                   END-IF
+               WHEN CT-Change
+                   IF Entry-Found
+                       MOVE CT-TranName TO CT-CountryName(WS-Found-Idx)
+                   END-IF
+               WHEN CT-Delete
+                   IF Entry-Found
+                       PERFORM RemoveTableEntry
+                   END-IF
+           END-EVALUATE.
+
+       RemoveTableEntry.
+           PERFORM VARYING WS-Table-Idx FROM WS-Found-Idx BY 1
+                   UNTIL WS-Table-Idx >= WS-Country-Count
+               MOVE CT-CountryCode(WS-Table-Idx + 1)
+                   TO CT-CountryCode(WS-Table-Idx)
+               MOVE CT-CountryName(WS-Table-Idx + 1)
+                   TO CT-CountryName(WS-Table-Idx)
+           END-PERFORM.
+           SUBTRACT 1 FROM WS-Country-Count.
+
+       RewriteCountryFile.
+           OPEN OUTPUT CountryFile.
+           PERFORM VARYING WS-Table-Idx FROM 1 BY 1
+                   UNTIL WS-Table-Idx > WS-Country-Count
+               MOVE CT-CountryCode(WS-Table-Idx) TO CountryCode
+               MOVE CT-CountryName(WS-Table-Idx) TO CountryName
+               WRITE CountryRec
+           END-PERFORM.
+           CLOSE CountryFile.
+       END PROGRAM CountryMaint.
