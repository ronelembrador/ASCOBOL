@@ -0,0 +1,143 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Applies add/change/delete transactions to the course
+      *          code master (COURSECODES.DAT) that EmailDomain loads
+      *          its CourseTable COURSE-NAME values from, so a new or
+      *          renamed course no longer needs a recompile of
+      *          EmailDomain.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CourseMaint.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CourseCodeFile ASSIGN TO "COURSECODES.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TransactionFile ASSIGN TO "COURSEMAINT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CourseCodeFile.
+       01  CourseCodeRec.
+           02  CC-CourseCode           PIC 9.
+           02  CC-CourseName           PIC X(25).
+
+       FD  TransactionFile.
+       01  CourseTranRec.
+           02 CMT-Action               PIC X.
+               88  CMT-Add                 VALUE "A".
+               88  CMT-Change               VALUE "C".
+               88  CMT-Delete               VALUE "D".
+           02 CMT-TranCourseCode       PIC 9.
+           02 CMT-TranCourseName       PIC X(25).
+
+       WORKING-STORAGE SECTION.
+       01  WS-Course-Count             PIC 9(3) VALUE ZERO.
+       01  CourseCodeTable.
+           02 CourseCode-Entry OCCURS 9 TIMES
+                   DEPENDING ON WS-Course-Count.
+               03 CMT-TableCourseCode      PIC 9.
+               03 CMT-TableCourseName      PIC X(25).
+
+       01  WS-Eof-Switches.
+           02  WS-Course-Eof           PIC X VALUE "N".
+               88  Course-Eof              VALUE "Y".
+           02  WS-Tran-Eof             PIC X VALUE "N".
+               88  Tran-Eof                VALUE "Y".
+
+       01  WS-Table-Idx                PIC 9(3).
+       01  WS-Found-Idx                PIC 9(3).
+       01  WS-Entry-Found              PIC X VALUE "N".
+           88  Entry-Found                 VALUE "Y".
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM LoadCourseTable.
+           PERFORM ApplyTransactions.
+           PERFORM RewriteCourseCodeFile.
+           STOP RUN.
+
+       LoadCourseTable.
+           OPEN INPUT CourseCodeFile.
+           READ CourseCodeFile
+               AT END MOVE "Y" TO WS-Course-Eof
+           END-READ.
+           PERFORM UNTIL Course-Eof
+               ADD 1 TO WS-Course-Count
+               MOVE CC-CourseCode
+                   TO CMT-TableCourseCode(WS-Course-Count)
+               MOVE CC-CourseName
+                   TO CMT-TableCourseName(WS-Course-Count)
+               READ CourseCodeFile
+                   AT END MOVE "Y" TO WS-Course-Eof
+               END-READ
+           END-PERFORM.
+           CLOSE CourseCodeFile.
+
+       ApplyTransactions.
+           OPEN INPUT TransactionFile.
+           READ TransactionFile
+               AT END MOVE "Y" TO WS-Tran-Eof
+           END-READ.
+           PERFORM UNTIL Tran-Eof
+               PERFORM ApplyOneTransaction
+               READ TransactionFile
+                   AT END MOVE "Y" TO WS-Tran-Eof
+               END-READ
+           END-PERFORM.
+           CLOSE TransactionFile.
+
+       ApplyOneTransaction.
+           MOVE "N" TO WS-Entry-Found.
+           PERFORM VARYING WS-Table-Idx FROM 1 BY 1
+                   UNTIL WS-Table-Idx > WS-Course-Count
+                       OR Entry-Found
+               IF CMT-TableCourseCode(WS-Table-Idx)
+                       = CMT-TranCourseCode
+                   MOVE "Y" TO WS-Entry-Found
+                   MOVE WS-Table-Idx TO WS-Found-Idx
+               END-IF
+           END-PERFORM.
+           EVALUATE TRUE
+               WHEN CMT-Add
+                   IF NOT Entry-Found
+                       ADD 1 TO WS-Course-Count
+                       MOVE CMT-TranCourseCode
+                           TO CMT-TableCourseCode(WS-Course-Count)
+                       MOVE CMT-TranCourseName
+                           TO CMT-TableCourseName(WS-Course-Count)
+                   END-IF
+               WHEN CMT-Change
+                   IF Entry-Found
+                       MOVE CMT-TranCourseName
+                           TO CMT-TableCourseName(WS-Found-Idx)
+                   END-IF
+               WHEN CMT-Delete
+                   IF Entry-Found
+                       PERFORM RemoveTableEntry
+                   END-IF
+           END-EVALUATE.
+
+       RemoveTableEntry.
+           PERFORM VARYING WS-Table-Idx FROM WS-Found-Idx BY 1
+                   UNTIL WS-Table-Idx >= WS-Course-Count
+               MOVE CMT-TableCourseCode(WS-Table-Idx + 1)
+                   TO CMT-TableCourseCode(WS-Table-Idx)
+               MOVE CMT-TableCourseName(WS-Table-Idx + 1)
+                   TO CMT-TableCourseName(WS-Table-Idx)
+           END-PERFORM.
+           SUBTRACT 1 FROM WS-Course-Count.
+
+       RewriteCourseCodeFile.
+           OPEN OUTPUT CourseCodeFile.
+           PERFORM VARYING WS-Table-Idx FROM 1 BY 1
+                   UNTIL WS-Table-Idx > WS-Course-Count
+               MOVE CMT-TableCourseCode(WS-Table-Idx) TO CC-CourseCode
+               MOVE CMT-TableCourseName(WS-Table-Idx) TO CC-CourseName
+               WRITE CourseCodeRec
+           END-PERFORM.
+           CLOSE CourseCodeFile.
+       END PROGRAM CourseMaint.
