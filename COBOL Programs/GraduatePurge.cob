@@ -0,0 +1,124 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Applies a data-retention policy to GraduateInfoFile -
+      *          graduate records older than the retention period are
+      *          removed from GRADINFO.DAT and logged, with the
+      *          student's name redacted to initials, to a purge audit
+      *          trail rather than carried forward indefinitely.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GraduatePurge.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GraduateInfoFile ASSIGN TO "GRADINFO.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PurgeAuditFile ASSIGN TO "GRADPURGEAUDIT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GraduateInfoFile.
+           COPY GRADINFOGIF.
+
+       FD  PurgeAuditFile.
+       01  PurgeAuditLine              PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-Retention-Years          PIC 9(3) VALUE 007.
+       01  WS-Run-Date                 PIC X(8).
+       01  WS-Current-Year             PIC 9(4).
+       01  WS-Record-Age               PIC 9(4).
+
+       01  WS-Retained-Count           PIC 9(5) VALUE ZERO.
+       01  WS-Retained-Table.
+           02  Retained-Entry OCCURS 2000 TIMES
+                   DEPENDING ON WS-Retained-Count.
+               03  RT-StudentName      PIC X(25).
+               03  RT-GradYear         PIC 9(4).
+               03  RT-CourseCode       PIC 9.
+               03  RT-EmailAddr        PIC X(28).
+               03  RT-EmailDomainName  PIC X(20).
+               03  RT-CountryCode      PIC XX.
+
+       01  WS-Eof-Switches.
+           02  WS-Grad-Eof             PIC X VALUE "N".
+               88  Grad-Eof                VALUE "Y".
+
+       01  WS-Purged-Count             PIC 9(5) VALUE ZERO.
+       01  WS-Retained-Idx             PIC 9(5).
+
+       01  WS-Initials                 PIC XX.
+
+       01  WS-Audit-Line.
+           02  PA-Initials             PIC XX.
+           02  FILLER                  PIC X(3) VALUE SPACES.
+           02  FILLER                  PIC X(12) VALUE "GRAD. YEAR: ".
+           02  PA-GradYear             PIC 9(4).
+           02  FILLER                  PIC X(3) VALUE SPACES.
+           02  FILLER                  PIC X(8) VALUE "REASON: ".
+           02  PA-Reason               PIC X(25).
+
+       PROCEDURE DIVISION.
+       Begin.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Run-Date.
+           MOVE WS-Run-Date(1:4) TO WS-Current-Year.
+           OPEN INPUT GraduateInfoFile.
+           OPEN OUTPUT PurgeAuditFile.
+           READ GraduateInfoFile
+               AT END MOVE "Y" TO WS-Grad-Eof
+           END-READ.
+           PERFORM UNTIL Grad-Eof
+               PERFORM ApplyRetentionRule
+               READ GraduateInfoFile
+                   AT END MOVE "Y" TO WS-Grad-Eof
+               END-READ
+           END-PERFORM.
+           CLOSE GraduateInfoFile.
+           CLOSE PurgeAuditFile.
+           PERFORM RewriteGraduateInfoFile.
+           STOP RUN.
+
+       ApplyRetentionRule.
+           COMPUTE WS-Record-Age = WS-Current-Year - GradYear.
+           IF WS-Record-Age > WS-Retention-Years
+               PERFORM WritePurgeAuditLine
+               ADD 1 TO WS-Purged-Count
+           ELSE
+               ADD 1 TO WS-Retained-Count
+               MOVE StudentName TO RT-StudentName(WS-Retained-Count)
+               MOVE GradYear TO RT-GradYear(WS-Retained-Count)
+               MOVE CourseCode TO RT-CourseCode(WS-Retained-Count)
+               MOVE EmailAddr TO RT-EmailAddr(WS-Retained-Count)
+               MOVE EmailDomainName
+                   TO RT-EmailDomainName(WS-Retained-Count)
+               MOVE CountryCodeGIF TO RT-CountryCode(WS-Retained-Count)
+           END-IF.
+
+       WritePurgeAuditLine.
+           MOVE StudentName(1:2) TO WS-Initials.
+           MOVE SPACES TO WS-Audit-Line.
+           MOVE WS-Initials TO PA-Initials.
+           MOVE GradYear TO PA-GradYear.
+           MOVE "RETENTION PERIOD EXPIRED" TO PA-Reason.
+           MOVE WS-Audit-Line TO PurgeAuditLine.
+           WRITE PurgeAuditLine.
+
+       RewriteGraduateInfoFile.
+           OPEN OUTPUT GraduateInfoFile.
+           PERFORM VARYING WS-Retained-Idx FROM 1 BY 1
+                   UNTIL WS-Retained-Idx > WS-Retained-Count
+               MOVE RT-StudentName(WS-Retained-Idx) TO StudentName
+               MOVE RT-GradYear(WS-Retained-Idx) TO GradYear
+               MOVE RT-CourseCode(WS-Retained-Idx) TO CourseCode
+               MOVE RT-EmailAddr(WS-Retained-Idx) TO EmailAddr
+               MOVE RT-EmailDomainName(WS-Retained-Idx)
+                   TO EmailDomainName
+               MOVE RT-CountryCode(WS-Retained-Idx) TO CountryCodeGIF
+               WRITE GradInfoRecGIF
+           END-PERFORM.
+           CLOSE GraduateInfoFile.
+
+       END PROGRAM GraduatePurge.
