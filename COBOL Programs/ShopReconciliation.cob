@@ -0,0 +1,152 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: End-of-day shop reconciliation, built on the
+      *          ShopTotal field TC-DATA1 demonstrates. Accumulates
+      *          till sales per cashier and compares the total against
+      *          each cashier's declared cash count, flagging any
+      *          variance.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ShopReconciliation.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TillTransFile ASSIGN TO "TILLTRANS.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DeclaredTotalFile ASSIGN TO "TILLDECLARED.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ReconciliationFile ASSIGN TO "TILLRECON.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TillTransFile.
+       01  TillTransRec.
+           02  TT-CashierID            PIC 9(3).
+           02  ShopTotal               PIC 9(5)V99.
+
+       FD  DeclaredTotalFile.
+       01  DeclaredTotalRec.
+           02  DT-CashierID            PIC 9(3).
+           02  DT-DeclaredTotal        PIC 9(5)V99.
+
+       FD  ReconciliationFile.
+       01  ReconciliationLine           PIC X(73).
+
+       WORKING-STORAGE SECTION.
+       01  WS-Cashier-Count            PIC 9(3) VALUE ZERO.
+       01  WS-Variance-Threshold       PIC 9(3)V99 VALUE 5.00.
+       01  CashierTable.
+           02 Cashier-Entry OCCURS 200 TIMES.
+               03 CA-CashierID             PIC 9(3).
+               03 CA-TillTotal             PIC 9(5)V99.
+
+       01  WS-Eof-Switches.
+           02  WS-Till-Eof             PIC X VALUE "N".
+               88  Till-Eof                VALUE "Y".
+           02  WS-Declared-Eof         PIC X VALUE "N".
+               88  Declared-Eof             VALUE "Y".
+
+       01  WS-Cashier-Idx               PIC 9(3).
+       01  WS-Found-Idx                 PIC 9(3).
+       01  WS-Cashier-Found             PIC X VALUE "N".
+           88  Cashier-Found                VALUE "Y".
+
+       01  WS-Variance                 PIC S9(5)V99.
+
+       01  WS-Recon-Line.
+           02  RC-CashierID            PIC 9(3).
+           02  FILLER                  PIC X VALUE SPACES.
+           02  FILLER                  PIC X(6) VALUE "TILL: ".
+           02  RC-TillTotal            PIC Z,ZZ9.99.
+           02  FILLER                  PIC X VALUE SPACES.
+           02  FILLER                  PIC X(11) VALUE "DECLARED: ".
+           02  RC-Declared             PIC Z,ZZ9.99.
+           02  FILLER                  PIC X VALUE SPACES.
+           02  FILLER                  PIC X(10) VALUE "VARIANCE: ".
+           02  RC-Variance             PIC -Z,ZZ9.99.
+           02  FILLER                  PIC X VALUE SPACES.
+           02  RC-Flag                 PIC X(14).
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM AccumulateTillTotals.
+           PERFORM ReconcileAgainstDeclared.
+           STOP RUN.
+
+       AccumulateTillTotals.
+           OPEN INPUT TillTransFile.
+           READ TillTransFile
+               AT END MOVE "Y" TO WS-Till-Eof
+           END-READ.
+           PERFORM UNTIL Till-Eof
+               PERFORM AccumulateOneSale
+               READ TillTransFile
+                   AT END MOVE "Y" TO WS-Till-Eof
+               END-READ
+           END-PERFORM.
+           CLOSE TillTransFile.
+
+       AccumulateOneSale.
+           MOVE "N" TO WS-Cashier-Found.
+           PERFORM VARYING WS-Cashier-Idx FROM 1 BY 1
+                   UNTIL WS-Cashier-Idx > WS-Cashier-Count
+               IF CA-CashierID(WS-Cashier-Idx) = TT-CashierID
+                   ADD ShopTotal TO CA-TillTotal(WS-Cashier-Idx)
+                   MOVE "Y" TO WS-Cashier-Found
+               END-IF
+           END-PERFORM.
+           IF NOT Cashier-Found
+               ADD 1 TO WS-Cashier-Count
+               MOVE TT-CashierID TO CA-CashierID(WS-Cashier-Count)
+               MOVE ShopTotal TO CA-TillTotal(WS-Cashier-Count)
+           END-IF.
+
+       ReconcileAgainstDeclared.
+           OPEN INPUT DeclaredTotalFile.
+           OPEN OUTPUT ReconciliationFile.
+           READ DeclaredTotalFile
+               AT END MOVE "Y" TO WS-Declared-Eof
+           END-READ.
+           PERFORM UNTIL Declared-Eof
+               PERFORM ReconcileOneCashier
+               READ DeclaredTotalFile
+                   AT END MOVE "Y" TO WS-Declared-Eof
+               END-READ
+           END-PERFORM.
+           CLOSE DeclaredTotalFile.
+           CLOSE ReconciliationFile.
+
+       ReconcileOneCashier.
+           MOVE "N" TO WS-Cashier-Found.
+           PERFORM VARYING WS-Cashier-Idx FROM 1 BY 1
+                   UNTIL WS-Cashier-Idx > WS-Cashier-Count
+                       OR Cashier-Found
+               IF CA-CashierID(WS-Cashier-Idx) = DT-CashierID
+                   MOVE "Y" TO WS-Cashier-Found
+                   MOVE WS-Cashier-Idx TO WS-Found-Idx
+               END-IF
+           END-PERFORM.
+           MOVE SPACES TO WS-Recon-Line.
+           MOVE DT-CashierID TO RC-CashierID.
+           MOVE DT-DeclaredTotal TO RC-Declared.
+           IF Cashier-Found
+               MOVE CA-TillTotal(WS-Found-Idx) TO RC-TillTotal
+               COMPUTE WS-Variance =
+                   CA-TillTotal(WS-Found-Idx) - DT-DeclaredTotal
+           ELSE
+               MOVE ZERO TO RC-TillTotal
+               COMPUTE WS-Variance = ZERO - DT-DeclaredTotal
+           END-IF.
+           MOVE WS-Variance TO RC-Variance.
+           IF FUNCTION ABS(WS-Variance) > WS-Variance-Threshold
+               MOVE "** VARIANCE **" TO RC-Flag
+           ELSE
+               MOVE "OK" TO RC-Flag
+           END-IF.
+           MOVE WS-Recon-Line TO ReconciliationLine.
+           WRITE ReconciliationLine.
+
+       END PROGRAM ShopReconciliation.
