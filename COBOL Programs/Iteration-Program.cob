@@ -6,26 +6,91 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Iteration-Program.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CalcTransFile ASSIGN TO "CALCTRANS.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CalcResultFile ASSIGN TO "CALCRESULTS.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CalcTransFile.
+       01  CalcTransRec.
+           02  Num1            PIC 9.
+           02  Num2            PIC 9.
+           02  Operator        PIC X.
+
+       FD  CalcResultFile.
+       01  CalcResultLine              PIC X(50).
+
        WORKING-STORAGE SECTION.
-       01  Num1        PIC 9   VALUE ZEROS.
-       01  Num2        PIC 9   VALUE ZEROS.
-       01  Result      PIC 99  VALUE ZEROS.
-       01  Operator    PIC X   VALUE ZEROS.
+       01  Result              PIC S9(5)V99 VALUE ZEROS.
+
+       01  WS-Eof-Switches.
+           02  WS-Calc-Eof         PIC X VALUE "N".
+               88  Calc-Eof            VALUE "Y".
+
+       01  WS-Status-Text              PIC X(20).
+
+       01  WS-Result-Line.
+           02  RS-Num1             PIC 9.
+           02  FILLER              PIC X VALUE SPACES.
+           02  RS-Operator         PIC X.
+           02  FILLER              PIC X VALUE SPACES.
+           02  RS-Num2             PIC 9.
+           02  FILLER              PIC X(4) VALUE " = ".
+           02  RS-Result           PIC -9(5).99.
+           02  FILLER              PIC X VALUE SPACES.
+           02  RS-Status           PIC X(20).
 
        PROCEDURE DIVISION.
        Calculator.
-           PERFORM 5 TIMES
-               ACCEPT Num1
-               ACCEPT Num2
-               ACCEPT Operator
-               IF Operator = "+" THEN
-                   ADD Num1, Num2 GIVING Result
-               END-IF
-               IF Operator = "*" THEN
-                   MULTIPLY Num1 BY Num2 GIVING Result
-               END-IF
-               DISPLAY "Result is = ", Result
+           OPEN INPUT CalcTransFile.
+           OPEN OUTPUT CalcResultFile.
+           READ CalcTransFile
+               AT END MOVE "Y" TO WS-Calc-Eof
+           END-READ.
+           PERFORM UNTIL Calc-Eof
+               PERFORM EvaluateTransaction
+               READ CalcTransFile
+                   AT END MOVE "Y" TO WS-Calc-Eof
+               END-READ
            END-PERFORM.
+           CLOSE CalcTransFile.
+           CLOSE CalcResultFile.
            STOP RUN.
+
+       EvaluateTransaction.
+           MOVE ZERO TO Result.
+           MOVE "OK" TO WS-Status-Text.
+           EVALUATE Operator
+               WHEN "+"
+                   ADD Num1 Num2 GIVING Result
+               WHEN "-"
+                   SUBTRACT Num2 FROM Num1 GIVING Result
+               WHEN "*"
+                   MULTIPLY Num1 BY Num2 GIVING Result
+               WHEN "/"
+                   IF Num2 = ZERO
+                       MOVE "DIVIDE BY ZERO" TO WS-Status-Text
+                   ELSE
+                       COMPUTE Result ROUNDED = Num1 / Num2
+                   END-IF
+               WHEN OTHER
+                   MOVE "UNKNOWN OPERATOR" TO WS-Status-Text
+           END-EVALUATE.
+           PERFORM WriteResultLine.
+
+       WriteResultLine.
+           MOVE SPACES TO WS-Result-Line.
+           MOVE Num1 TO RS-Num1.
+           MOVE Operator TO RS-Operator.
+           MOVE Num2 TO RS-Num2.
+           MOVE Result TO RS-Result.
+           MOVE WS-Status-Text TO RS-Status.
+           MOVE WS-Result-Line TO CalcResultLine.
+           WRITE CalcResultLine.
+
        END PROGRAM Iteration-Program.
