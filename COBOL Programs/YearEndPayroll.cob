@@ -0,0 +1,104 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reads the employee year-to-date master PayrollRun
+      *          keeps updated each pay period and produces a P60-style
+      *          end-of-year statement per employee, totalling gross
+      *          pay and each deduction for the year.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YearEndPayroll.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EmployeeYtdFile ASSIGN TO "EMPLOYEEYTD.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EmployeeYtd-Status.
+           SELECT P60File ASSIGN TO "P60PAYROLL.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EmployeeYtdFile.
+       01  EmployeeYtdRec.
+           02  YR-EmpID                PIC 9(5).
+           02  YR-EmpName              PIC X(20).
+           02  YR-PayYear              PIC 9(4).
+           02  YR-YtdGross             PIC 9(8)V99.
+           02  YR-YtdTax               PIC 9(8)V99.
+           02  YR-YtdPRSI              PIC 9(8)V99.
+           02  YR-YtdPension           PIC 9(8)V99.
+           02  YR-YtdDeductions        PIC 9(8)V99.
+           02  YR-YtdNet               PIC 9(8)V99.
+
+       FD  P60File.
+       01  P60Line                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EmployeeYtd-Status       PIC XX.
+
+       01  WS-Eof-Switches.
+           02  WS-EmployeeYtd-Eof      PIC X VALUE "N".
+               88  EmployeeYtd-Eof         VALUE "Y".
+
+       01  WS-P60-Header-Line.
+           02  FILLER                  PIC X(11) VALUE "P60 - YEAR ".
+           02  PH-PayYear              PIC 9(4).
+           02  FILLER                  PIC X(12) VALUE " END SUMMARY".
+           02  FILLER                  PIC X(53) VALUE SPACES.
+
+       01  WS-P60-Detail-Line.
+           02  PD-EmpID                PIC 9(5).
+           02  FILLER                  PIC X VALUE SPACES.
+           02  PD-EmpName              PIC X(20).
+           02  FILLER                  PIC X(8) VALUE "  PAY: ".
+           02  PD-YtdGross             PIC Z(6)9.99.
+           02  FILLER                  PIC X(8) VALUE "  TAX: ".
+           02  PD-YtdTax               PIC Z(6)9.99.
+           02  FILLER                  PIC X(9) VALUE "  PRSI: ".
+           02  PD-YtdPRSI              PIC Z(6)9.99.
+           02  FILLER                  PIC X(12) VALUE "  PENSION: ".
+           02  PD-YtdPension           PIC Z(6)9.99.
+           02  FILLER                  PIC X(8) VALUE "  NET: ".
+           02  PD-YtdNet               PIC Z(6)9.99.
+
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN OUTPUT P60File.
+           OPEN INPUT EmployeeYtdFile.
+           IF WS-EmployeeYtd-Status = "00"
+               READ EmployeeYtdFile
+                   AT END MOVE "Y" TO WS-EmployeeYtd-Eof
+               END-READ
+               PERFORM UNTIL EmployeeYtd-Eof
+                   PERFORM WriteP60Line
+                   READ EmployeeYtdFile
+                       AT END MOVE "Y" TO WS-EmployeeYtd-Eof
+                   END-READ
+               END-PERFORM
+               CLOSE EmployeeYtdFile
+           ELSE
+               MOVE "NO EMPLOYEE YTD MASTER AVAILABLE" TO P60Line
+               WRITE P60Line
+           END-IF.
+           CLOSE P60File.
+           STOP RUN.
+
+       WriteP60Line.
+           MOVE SPACES TO WS-P60-Header-Line.
+           MOVE YR-PayYear TO PH-PayYear.
+           MOVE WS-P60-Header-Line TO P60Line.
+           WRITE P60Line.
+           MOVE SPACES TO WS-P60-Detail-Line.
+           MOVE YR-EmpID TO PD-EmpID.
+           MOVE YR-EmpName TO PD-EmpName.
+           MOVE YR-YtdGross TO PD-YtdGross.
+           MOVE YR-YtdTax TO PD-YtdTax.
+           MOVE YR-YtdPRSI TO PD-YtdPRSI.
+           MOVE YR-YtdPension TO PD-YtdPension.
+           MOVE YR-YtdNet TO PD-YtdNet.
+           MOVE WS-P60-Detail-Line TO P60Line.
+           WRITE P60Line.
+
+       END PROGRAM YearEndPayroll.
