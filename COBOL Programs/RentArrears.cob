@@ -0,0 +1,127 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reads the tenant rent ledger and flags anyone behind
+      *          on rent, comparing what they have paid against the
+      *          surcharge-adjusted total rent Condition1 calculates
+      *          for their city.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RentArrears.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TenantRentFile ASSIGN TO "TENANTRENT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ArrearsFile ASSIGN TO "RENTARREARS.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ExceptionsFile ASSIGN TO "EXCEPTIONS.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-Exceptions-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TenantRentFile.
+       01  TenantRentRec.
+           02 TR-TenantID               PIC 9(5).
+           02 TR-TenantName             PIC X(20).
+           02 TR-CityCode               PIC 99.
+           02 TR-AmountPaid             PIC 9(4)V99.
+
+       FD  ArrearsFile.
+       01  ArrearsLine                  PIC X(82).
+
+       FD  ExceptionsFile.
+           COPY EXCEPTREC.
+
+       WORKING-STORAGE SECTION.
+           COPY CITYRATE.
+
+       01  WS-Exceptions-Status        PIC XX.
+       01  WS-Run-Date                 PIC X(8).
+
+       01  WS-Eof-Switches.
+           02  WS-Tenant-Eof           PIC X VALUE "N".
+               88  Tenant-Eof              VALUE "Y".
+
+       01  WS-CityCode                 PIC 99.
+       01  WS-Rent-Surcharge           PIC 9(4)V99.
+       01  WS-Total-Rent               PIC 9(4)V99.
+       01  WS-Arrears                  PIC S9(5)V99.
+
+       01  WS-Arrears-Line.
+           02  AR-TenantID             PIC 9(5).
+           02  FILLER                  PIC X VALUE SPACES.
+           02  AR-TenantName           PIC X(20).
+           02  FILLER                  PIC X(6) VALUE "  DUE:".
+           02  AR-TotalRent            PIC Z,ZZ9.99.
+           02  FILLER                  PIC X(7) VALUE "  PAID:".
+           02  AR-AmountPaid           PIC Z,ZZ9.99.
+           02  FILLER                  PIC X(9) VALUE "  STATUS:".
+           02  AR-Status               PIC X(18).
+
+       PROCEDURE DIVISION.
+       Begin.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Run-Date.
+           OPEN INPUT TenantRentFile.
+           OPEN OUTPUT ArrearsFile.
+           PERFORM OpenExceptionsFile.
+           READ TenantRentFile
+               AT END MOVE "Y" TO WS-Tenant-Eof
+           END-READ.
+           PERFORM UNTIL Tenant-Eof
+               PERFORM CheckTenantArrears
+               READ TenantRentFile
+                   AT END MOVE "Y" TO WS-Tenant-Eof
+               END-READ
+           END-PERFORM.
+           CLOSE TenantRentFile.
+           CLOSE ArrearsFile.
+           CLOSE ExceptionsFile.
+           STOP RUN.
+
+       OpenExceptionsFile.
+           OPEN EXTEND ExceptionsFile.
+           IF WS-Exceptions-Status = "35"
+               OPEN OUTPUT ExceptionsFile
+               CLOSE ExceptionsFile
+               OPEN EXTEND ExceptionsFile
+           END-IF.
+
+       CheckTenantArrears.
+           MOVE TR-CityCode TO WS-CityCode.
+           IF WS-CityCode >= 1 AND WS-CityCode <= 12
+               COMPUTE WS-Rent-Surcharge ROUNDED =
+                   WS-Base-Rent * CITY-SURCHARGE-RATE(WS-CityCode)
+               ADD WS-Base-Rent WS-Rent-Surcharge
+                   GIVING WS-Total-Rent
+               COMPUTE WS-Arrears =
+                   WS-Total-Rent - TR-AmountPaid
+               MOVE SPACES TO WS-Arrears-Line
+               MOVE TR-TenantID TO AR-TenantID
+               MOVE TR-TenantName TO AR-TenantName
+               MOVE WS-Total-Rent TO AR-TotalRent
+               MOVE TR-AmountPaid TO AR-AmountPaid
+               IF WS-Arrears > ZERO
+                   MOVE "IN ARREARS" TO AR-Status
+               ELSE
+                   MOVE "PAID UP" TO AR-Status
+               END-IF
+               MOVE WS-Arrears-Line TO ArrearsLine
+               WRITE ArrearsLine
+           ELSE
+               MOVE SPACES TO WS-Arrears-Line
+               MOVE TR-TenantID TO AR-TenantID
+               MOVE TR-TenantName TO AR-TenantName
+               MOVE "INVALID CITY CODE" TO AR-Status
+               MOVE WS-Arrears-Line TO ArrearsLine
+               WRITE ArrearsLine
+               MOVE WS-Run-Date TO EXC-RunDate
+               MOVE "RENTARREARS" TO EXC-Source
+               MOVE TR-TenantID TO EXC-Key
+               MOVE "INVALID CITY CODE" TO EXC-Reason
+               WRITE ExceptionRecord
+           END-IF.
+
+       END PROGRAM RentArrears.
