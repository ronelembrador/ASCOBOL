@@ -8,11 +8,11 @@
        PROGRAM-ID. MovePractice.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  StudentName.
-           02  FirstName   PIC X(8) VALUE "JOHN".
-           02  Surname   PIC X(8) VALUE "POWERS".
+           COPY STUDNAME.
        PROCEDURE DIVISION.
        Begin.
+           MOVE "JOHN" TO FirstName.
+           MOVE "POWERS" TO Surname.
            DISPLAY StudentName.
            MOVE "COUGHLAN" TO Surname.
            DISPLAY StudentName.
