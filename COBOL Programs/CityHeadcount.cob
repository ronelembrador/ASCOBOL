@@ -0,0 +1,104 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reads the student accommodation file and produces a
+      *          per-city headcount report, using the same CityCode
+      *          scheme as Condition1.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CityHeadcount.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentAccomFile ASSIGN TO "STUDENTACCOM.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HeadcountFile ASSIGN TO "CITYHEADCOUNT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  StudentAccomFile.
+       01  StudentAccomRec.
+           02 SA-StudentName           PIC X(25).
+           02 SA-CityCode              PIC 99.
+
+       FD  HeadcountFile.
+       01  HeadcountLine               PIC X(69).
+
+       WORKING-STORAGE SECTION.
+           COPY CITYRATE.
+
+       01  WS-City-Count-Table.
+           02  City-Count-Entry OCCURS 12 TIMES.
+               03  CC-Headcount        PIC 9(5).
+               03  CC-UniversityCount  PIC 9(5).
+
+       01  WS-Eof-Switches.
+           02  WS-Accom-Eof            PIC X VALUE "N".
+               88  Accom-Eof               VALUE "Y".
+
+       01  WS-CityCode                 PIC 99.
+           88  WS-UniversityCity           VALUE 1 THRU 4.
+
+       01  WS-Headcount-Line.
+           02  HC-CityName             PIC X(12).
+           02  FILLER                  PIC X(4) VALUE SPACES.
+           02  FILLER                  PIC X(10) VALUE "Students: ".
+           02  HC-Headcount            PIC ZZZZ9.
+           02  FILLER                  PIC X(4) VALUE SPACES.
+           02  FILLER                  PIC X(12) VALUE "Uni. City: ".
+           02  HC-UniFlag              PIC X(3).
+           02  FILLER                  PIC X(4) VALUE SPACES.
+           02  FILLER                  PIC X(10) VALUE "Uni Stud: ".
+           02  HC-UniCount             PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       Begin.
+           INITIALIZE WS-City-Count-Table.
+           PERFORM ReadStudentAccom.
+           PERFORM PrintHeadcountReport.
+           STOP RUN.
+
+       ReadStudentAccom.
+           OPEN INPUT StudentAccomFile.
+           READ StudentAccomFile
+               AT END MOVE "Y" TO WS-Accom-Eof
+           END-READ.
+           PERFORM UNTIL Accom-Eof
+               PERFORM AccumulateCityCount
+               READ StudentAccomFile
+                   AT END MOVE "Y" TO WS-Accom-Eof
+               END-READ
+           END-PERFORM.
+           CLOSE StudentAccomFile.
+
+       AccumulateCityCount.
+           MOVE SA-CityCode TO WS-CityCode.
+           IF WS-CityCode >= 1 AND WS-CityCode <= 12
+               ADD 1 TO CC-Headcount(WS-CityCode)
+               IF WS-UniversityCity
+                   ADD 1 TO CC-UniversityCount(WS-CityCode)
+               END-IF
+           END-IF.
+
+       PrintHeadcountReport.
+           OPEN OUTPUT HeadcountFile.
+           PERFORM VARYING WS-CityCode FROM 1 BY 1
+                   UNTIL WS-CityCode > 12
+               MOVE SPACES TO WS-Headcount-Line
+               MOVE CITY-NAME(WS-CityCode) TO HC-CityName
+               MOVE CC-Headcount(WS-CityCode) TO HC-Headcount
+               IF WS-UniversityCity
+                   MOVE "YES" TO HC-UniFlag
+                   MOVE CC-UniversityCount(WS-CityCode) TO HC-UniCount
+               ELSE
+                   MOVE "NO" TO HC-UniFlag
+                   MOVE ZERO TO HC-UniCount
+               END-IF
+               MOVE WS-Headcount-Line TO HeadcountLine
+               WRITE HeadcountLine
+           END-PERFORM.
+           CLOSE HeadcountFile.
+
+       END PROGRAM CityHeadcount.
