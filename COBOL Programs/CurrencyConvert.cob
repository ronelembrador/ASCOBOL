@@ -0,0 +1,71 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Converts legacy Punt amounts to Euro using the fixed
+      *          conversion rate Arithmetic1 demonstrates, for clearing
+      *          out old Punt-denominated balances.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CurrencyConvert.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PuntLegacyFile ASSIGN TO "PUNTLEGACY.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EuroConvertedFile ASSIGN TO "EUROCONVERTED.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PuntLegacyFile.
+       01  PuntLegacyRec.
+           02  PL-AcctID           PIC 9(6).
+           02  Punts               PIC 9(6)V99.
+
+       FD  EuroConvertedFile.
+       01  EuroConvertedLine            PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01  Euros               PIC 9(6)V99.
+
+       01  WS-Eof-Switches.
+           02  WS-Punt-Eof         PIC X VALUE "N".
+               88  Punt-Eof            VALUE "Y".
+
+       01  WS-Euro-Line.
+           02  EL-AcctID           PIC 9(6).
+           02  FILLER              PIC X VALUE SPACES.
+           02  FILLER              PIC X(7) VALUE "PUNTS: ".
+           02  EL-Punts            PIC Z,ZZZ,ZZ9.99.
+           02  FILLER              PIC X VALUE SPACES.
+           02  FILLER              PIC X(7) VALUE "EUROS: ".
+           02  EL-Euros            PIC Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT PuntLegacyFile.
+           OPEN OUTPUT EuroConvertedFile.
+           READ PuntLegacyFile
+               AT END MOVE "Y" TO WS-Punt-Eof
+           END-READ.
+           PERFORM UNTIL Punt-Eof
+               PERFORM ConvertOneBalance
+               READ PuntLegacyFile
+                   AT END MOVE "Y" TO WS-Punt-Eof
+               END-READ
+           END-PERFORM.
+           CLOSE PuntLegacyFile.
+           CLOSE EuroConvertedFile.
+           STOP RUN.
+
+       ConvertOneBalance.
+           COMPUTE Euros ROUNDED = Punts / .78754.
+           MOVE SPACES TO WS-Euro-Line.
+           MOVE PL-AcctID TO EL-AcctID.
+           MOVE Punts TO EL-Punts.
+           MOVE Euros TO EL-Euros.
+           MOVE WS-Euro-Line TO EuroConvertedLine.
+           WRITE EuroConvertedLine.
+
+       END PROGRAM CurrencyConvert.
