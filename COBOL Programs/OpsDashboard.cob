@@ -0,0 +1,178 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Pulls the grand totals AromaSales, EmailDomain, and
+      *          PayrollRun each write at the end of their run into one
+      *          one-page summary, so the manager has a single report
+      *          to review instead of three.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OpsDashboard.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AromaTotalsFile ASSIGN TO "AROMATOTALS.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AromaTotals-Status.
+           SELECT CSISTotalsFile ASSIGN TO "CSISTOTALS.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CSISTotals-Status.
+           SELECT PayrollTotalsFile ASSIGN TO "PAYROLLTOTALS.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-PayrollTotals-Status.
+           SELECT DashboardFile ASSIGN TO "OPSDASHBOARD.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AromaTotalsFile.
+           COPY AROMATOT.
+
+       FD  CSISTotalsFile.
+           COPY CSISTOT.
+
+       FD  PayrollTotalsFile.
+           COPY PAYROLLTOT.
+
+       FD  DashboardFile.
+       01  DashboardLine                PIC X(65).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AromaTotals-Status       PIC XX.
+       01  WS-CSISTotals-Status        PIC XX.
+       01  WS-PayrollTotals-Status     PIC XX.
+
+       01  WS-Run-Date                 PIC X(8).
+       01  WS-Header-Line.
+           02  FILLER                  PIC X(23)
+                   VALUE "OPERATIONS DASHBOARD ".
+           02  DH-Year                 PIC 9(4).
+           02  FILLER                  PIC X VALUE "-".
+           02  DH-Month                PIC 99.
+           02  FILLER                  PIC X VALUE "-".
+           02  DH-Day                  PIC 99.
+           02  FILLER                  PIC X(31) VALUE SPACES.
+
+       01  WS-Section-Line.
+           02  SC-Label                PIC X(26) VALUE SPACES.
+           02  FILLER                  PIC X(39) VALUE SPACES.
+
+       01  WS-Detail-Line.
+           02  DL-Label                PIC X(30).
+           02  FILLER                  PIC X VALUE SPACES.
+           02  DL-Value                PIC Z(9).99.
+           02  FILLER                  PIC X(22) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN OUTPUT DashboardFile.
+           PERFORM WriteHeaderLine.
+           PERFORM WriteAromaSection.
+           PERFORM WriteEmailDomainSection.
+           PERFORM WritePayrollSection.
+           CLOSE DashboardFile.
+           STOP RUN.
+
+       WriteHeaderLine.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Run-Date.
+           MOVE WS-Run-Date(1:4) TO DH-Year.
+           MOVE WS-Run-Date(5:2) TO DH-Month.
+           MOVE WS-Run-Date(7:2) TO DH-Day.
+           MOVE WS-Header-Line TO DashboardLine.
+           WRITE DashboardLine.
+
+       WriteAromaSection.
+           MOVE SPACES TO WS-Section-Line.
+           MOVE "AROMA SALES" TO SC-Label.
+           MOVE WS-Section-Line TO DashboardLine.
+           WRITE DashboardLine.
+           OPEN INPUT AromaTotalsFile.
+           IF WS-AromaTotals-Status = "00"
+               READ AromaTotalsFile
+               END-READ
+               CLOSE AromaTotalsFile
+               MOVE SPACES TO WS-Detail-Line
+               MOVE "  TOTAL UNITS SOLD" TO DL-Label
+               MOVE AT-TotalUnits TO DL-Value
+               MOVE WS-Detail-Line TO DashboardLine
+               WRITE DashboardLine
+               MOVE SPACES TO WS-Detail-Line
+               MOVE "  TOTAL SALES VALUE" TO DL-Label
+               MOVE AT-TotalValue TO DL-Value
+               MOVE WS-Detail-Line TO DashboardLine
+               WRITE DashboardLine
+               MOVE SPACES TO WS-Detail-Line
+               MOVE "  TOTAL COMMISSION" TO DL-Label
+               MOVE AT-TotalCommission TO DL-Value
+               MOVE WS-Detail-Line TO DashboardLine
+               WRITE DashboardLine
+           ELSE
+               PERFORM WriteNotAvailableLine
+           END-IF.
+
+       WriteEmailDomainSection.
+           MOVE SPACES TO WS-Section-Line.
+           MOVE "EMAIL DOMAIN" TO SC-Label.
+           MOVE WS-Section-Line TO DashboardLine.
+           WRITE DashboardLine.
+           OPEN INPUT CSISTotalsFile.
+           IF WS-CSISTotals-Status = "00"
+               READ CSISTotalsFile
+               END-READ
+               CLOSE CSISTotalsFile
+               MOVE SPACES TO WS-Detail-Line
+               MOVE "  GRADUATES PROCESSED" TO DL-Label
+               MOVE CT2-TotalGraduates TO DL-Value
+               MOVE WS-Detail-Line TO DashboardLine
+               WRITE DashboardLine
+               MOVE SPACES TO WS-Detail-Line
+               MOVE "  CSIS GRADUATES" TO DL-Label
+               MOVE CT2-TotalCSIS TO DL-Value
+               MOVE WS-Detail-Line TO DashboardLine
+               WRITE DashboardLine
+               MOVE SPACES TO WS-Detail-Line
+               MOVE "  NON-CSIS GRADUATES" TO DL-Label
+               MOVE CT2-TotalNonCSIS TO DL-Value
+               MOVE WS-Detail-Line TO DashboardLine
+               WRITE DashboardLine
+           ELSE
+               PERFORM WriteNotAvailableLine
+           END-IF.
+
+       WritePayrollSection.
+           MOVE SPACES TO WS-Section-Line.
+           MOVE "PAYROLL RUN" TO SC-Label.
+           MOVE WS-Section-Line TO DashboardLine.
+           WRITE DashboardLine.
+           OPEN INPUT PayrollTotalsFile.
+           IF WS-PayrollTotals-Status = "00"
+               READ PayrollTotalsFile
+               END-READ
+               CLOSE PayrollTotalsFile
+               MOVE SPACES TO WS-Detail-Line
+               MOVE "  EMPLOYEES PAID" TO DL-Label
+               MOVE PT-EmployeeCount TO DL-Value
+               MOVE WS-Detail-Line TO DashboardLine
+               WRITE DashboardLine
+               MOVE SPACES TO WS-Detail-Line
+               MOVE "  TOTAL GROSS PAY" TO DL-Label
+               MOVE PT-TotalGross TO DL-Value
+               MOVE WS-Detail-Line TO DashboardLine
+               WRITE DashboardLine
+               MOVE SPACES TO WS-Detail-Line
+               MOVE "  TOTAL NET PAY" TO DL-Label
+               MOVE PT-TotalNet TO DL-Value
+               MOVE WS-Detail-Line TO DashboardLine
+               WRITE DashboardLine
+           ELSE
+               PERFORM WriteNotAvailableLine
+           END-IF.
+
+       WriteNotAvailableLine.
+           MOVE SPACES TO WS-Detail-Line.
+           MOVE "  NOT AVAILABLE - NO RUN TODAY" TO DL-Label.
+           MOVE WS-Detail-Line TO DashboardLine.
+           WRITE DashboardLine.
+
+       END PROGRAM OpsDashboard.
