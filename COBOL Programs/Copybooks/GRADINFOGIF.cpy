@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Shared graduate-info layout, used by any program reading the
+      * incoming graduate info file.
+      ******************************************************************
+       01  GradInfoRecGIF.
+           02 StudentName              PIC X(25).
+           02 GradYear                 PIC 9(4).
+           02 CourseCode.
+               03 FILLER               PIC 9.
+                   88 CSISGraduate         VALUE 1 THRU 5.
+                   88 NonCSISGraduate      VALUE 6, 7.
+           02 EmailAddr                PIC X(28).
+           02 EmailDomainName          PIC X(20).
+           02 CountryCodeGIF           PIC XX.
