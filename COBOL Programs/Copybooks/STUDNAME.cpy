@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Shared student-name layout, used by any program working with
+      * a FirstName/Surname pair.
+      ******************************************************************
+       01  StudentName.
+           02  FirstName   PIC X(8).
+           02  Surname   PIC X(8).
