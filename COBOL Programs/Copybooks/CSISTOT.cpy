@@ -0,0 +1,9 @@
+      ******************************************************************
+      * CSISTOT.cpy - CSISTOTALS.DAT record layout shared between
+      *               CSISEmailDomain01.cob (producer) and
+      *               OpsDashboard.cob (consumer).
+      ******************************************************************
+       01  CSISTotalsRec.
+           02  CT2-TotalGraduates      PIC 9(7).
+           02  CT2-TotalCSIS           PIC 9(7).
+           02  CT2-TotalNonCSIS        PIC 9(7).
