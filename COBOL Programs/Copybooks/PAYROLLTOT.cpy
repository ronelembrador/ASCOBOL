@@ -0,0 +1,10 @@
+      ******************************************************************
+      * PAYROLLTOT.cpy - PAYROLLTOTALS.DAT record layout shared between
+      *                  PayrollRun.cob (producer) and
+      *                  OpsDashboard.cob (consumer).
+      ******************************************************************
+       01  PayrollTotalsRec.
+           02  PT-EmployeeCount        PIC 9(5).
+           02  PT-TotalGross           PIC 9(8)V99.
+           02  PT-TotalDeductions      PIC 9(8)V99.
+           02  PT-TotalNet             PIC 9(8)V99.
