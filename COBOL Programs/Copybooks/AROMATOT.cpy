@@ -0,0 +1,9 @@
+      ******************************************************************
+      * AROMATOT.cpy - AROMATOTALS.DAT record layout shared between
+      *                AromaSalesRpt01.cob (producer) and
+      *                OpsDashboard.cob (consumer).
+      ******************************************************************
+       01  AromaTotalsRec.
+           02  AT-TotalUnits           PIC 9(7).
+           02  AT-TotalValue           PIC S9(9)V99.
+           02  AT-TotalCommission      PIC S9(7)V99.
