@@ -0,0 +1,46 @@
+      ******************************************************************
+      * Shared city-code name/rent-surcharge schedule, used by every
+      * program built on Condition1's CityCode scheme (Condition1,
+      * CityHeadcount, RentArrears). CITY-NAME(n) and
+      * CITY-SURCHARGE-RATE(n) are both indexed by the same CityCode
+      * value (1=Dublin ... 12=Dundalk) used throughout this scheme.
+      *
+      * NOTE: the four cities added beyond the original Dublin/
+      * Limerick/Cork/Galway/Sligo/Waterford list, and every rate
+      * below, are placeholder figures pending confirmation by
+      * accommodation services against the real surcharge schedule -
+      * do not treat them as authoritative without that sign-off.
+      ******************************************************************
+       01  City-Name-Values.
+           02 FILLER   PIC X(12) VALUE "Dublin".
+           02 FILLER   PIC X(12) VALUE "Limerick".
+           02 FILLER   PIC X(12) VALUE "Cork".
+           02 FILLER   PIC X(12) VALUE "Galway".
+           02 FILLER   PIC X(12) VALUE "Sligo".
+           02 FILLER   PIC X(12) VALUE "Waterford".
+           02 FILLER   PIC X(12) VALUE "Athlone".
+           02 FILLER   PIC X(12) VALUE "Carlow".
+           02 FILLER   PIC X(12) VALUE "Kilkenny".
+           02 FILLER   PIC X(12) VALUE "Letterkenny".
+           02 FILLER   PIC X(12) VALUE "Tralee".
+           02 FILLER   PIC X(12) VALUE "Dundalk".
+       01  FILLER REDEFINES City-Name-Values.
+           02 CITY-NAME                PIC X(12) OCCURS 12 TIMES.
+
+       01  WS-Base-Rent            PIC 9(4)V99 VALUE 650.00.
+
+       01  Surcharge-Values.
+           02 FILLER   PIC V99 VALUE .20.
+           02 FILLER   PIC V99 VALUE .15.
+           02 FILLER   PIC V99 VALUE .12.
+           02 FILLER   PIC V99 VALUE .10.
+           02 FILLER   PIC V99 VALUE .05.
+           02 FILLER   PIC V99 VALUE .05.
+           02 FILLER   PIC V99 VALUE .08.
+           02 FILLER   PIC V99 VALUE .06.
+           02 FILLER   PIC V99 VALUE .07.
+           02 FILLER   PIC V99 VALUE .03.
+           02 FILLER   PIC V99 VALUE .04.
+           02 FILLER   PIC V99 VALUE .03.
+       01  FILLER REDEFINES Surcharge-Values.
+           02 CITY-SURCHARGE-RATE      PIC V99 OCCURS 12 TIMES.
