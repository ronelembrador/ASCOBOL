@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Shared graduate-info layout, used by any program writing the
+      * domain-sorted graduate output file.
+      ******************************************************************
+       01  GradInfoRecSDF.
+           02 EmailDomainNameSDF       PIC X(20).
+           02 StudentNameSDF           PIC X(25).
+           02 GradYearSDF              PIC 9(4).
+           02 CourseName               PIC X(25).
+           02 CountryNameSDF           PIC X(26).
