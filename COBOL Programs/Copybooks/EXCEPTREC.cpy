@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Shared exception-log layout, used by any program that logs a
+      * rejected/invalid input record to the cross-program exceptions
+      * file alongside its own reject report.
+      ******************************************************************
+       01  ExceptionRecord.
+           02  EXC-RunDate          PIC X(8).
+           02  EXC-Source           PIC X(12).
+           02  EXC-Key               PIC X(20).
+           02  EXC-Reason            PIC X(30).
