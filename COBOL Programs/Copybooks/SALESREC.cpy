@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Shared sales-record layout, used by any program reading or
+      * writing the oil-sales transaction file.
+      ******************************************************************
+       01  SalesRecord.
+           02  CustID           PIC 9(5).
+           02  OilID.
+               03 FILLER               PIC X.
+                   88 Essential            VALUE "E".
+                   88 Base                 VALUE "B".
+               03 OilNum               PIC 99.
+           02  UnitSize.
+               03 FILLER               PIC 9.
+                   88 2ML                 VALUE 2.
+                   88 5ML                 VALUE 5.
+                   88 9ML                 VALUE 9.
+           02  UnitsSold               PIC 9(3).
+           02  RepCode                 PIC 9(3).
+           02  TransType               PIC X.
+               88 Sale                     VALUE "S".
+               88 Returned                 VALUE "R".
