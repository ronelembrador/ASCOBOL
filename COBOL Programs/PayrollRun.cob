@@ -0,0 +1,275 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Runs a payroll period over the employee pay file,
+      *          deriving Deductions and NetPay from the Tax/PRSI/
+      *          Pension fields the way Arithmetic1 demonstrates, and
+      *          writes a payslip line per employee.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PayrollRun.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EmployeePayFile ASSIGN TO "EMPLOYEEPAY.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PayslipFile ASSIGN TO "PAYSLIPS.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PayrollExceptFile ASSIGN TO "PAYROLLEXCEPT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PayrollTotalsFile ASSIGN TO "PAYROLLTOTALS.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EmployeeYtdFile ASSIGN TO "EMPLOYEEYTD.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EmployeeYtd-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EmployeePayFile.
+       01  EmployeePayRec.
+           02  EmpID               PIC 9(5).
+           02  EmpName             PIC X(20).
+           02  IN-GrossPay         PIC 9(6)V99.
+           02  Tax                 PIC 9(4)V99.
+           02  PRSI                PIC 9(4)V99.
+           02  Pension             PIC 9(4)V99.
+           02  PayYear             PIC 9(4).
+           02  PayPeriod           PIC 99.
+
+       FD  PayslipFile.
+       01  PayslipLine                 PIC X(65).
+
+       FD  PayrollExceptFile.
+       01  PayrollExceptLine            PIC X(50).
+
+       FD  PayrollTotalsFile.
+           COPY PAYROLLTOT.
+
+       FD  EmployeeYtdFile.
+       01  EmployeeYtdRec.
+           02  YR-EmpID                PIC 9(5).
+           02  YR-EmpName              PIC X(20).
+           02  YR-PayYear              PIC 9(4).
+           02  YR-YtdGross             PIC 9(8)V99.
+           02  YR-YtdTax               PIC 9(8)V99.
+           02  YR-YtdPRSI              PIC 9(8)V99.
+           02  YR-YtdPension           PIC 9(8)V99.
+           02  YR-YtdDeductions        PIC 9(8)V99.
+           02  YR-YtdNet               PIC 9(8)V99.
+
+       WORKING-STORAGE SECTION.
+       01  GrossPay            PIC 9(4)V99.
+       01  Deductions          PIC 9(4)V99.
+       01  NetPay              PIC 9(4)V99.
+
+       01  WS-Eof-Switches.
+           02  WS-Pay-Eof          PIC X VALUE "N".
+               88  Pay-Eof             VALUE "Y".
+           02  WS-EmployeeYtd-Eof  PIC X VALUE "N".
+               88  EmployeeYtd-Eof     VALUE "Y".
+
+       01  WS-EmployeeYtd-Status       PIC XX.
+
+       01  WS-Ytd-Count                PIC 9(4) VALUE ZERO.
+       01  WS-Ytd-Table.
+           02  Ytd-Entry OCCURS 500 TIMES
+                   DEPENDING ON WS-Ytd-Count.
+               03  YT-EmpID            PIC 9(5).
+               03  YT-EmpName          PIC X(20).
+               03  YT-PayYear          PIC 9(4).
+               03  YT-YtdGross         PIC 9(8)V99.
+               03  YT-YtdTax           PIC 9(8)V99.
+               03  YT-YtdPRSI          PIC 9(8)V99.
+               03  YT-YtdPension       PIC 9(8)V99.
+               03  YT-YtdDeductions    PIC 9(8)V99.
+               03  YT-YtdNet           PIC 9(8)V99.
+       01  WS-Ytd-Idx                  PIC 9(4).
+       01  WS-Found-Ytd-Idx            PIC 9(4).
+       01  WS-Ytd-Found                PIC X VALUE "N".
+           88  Ytd-Found                   VALUE "Y".
+
+       01  WS-Payslip-Ok               PIC X VALUE "Y".
+           88  Payslip-Ok                  VALUE "Y".
+       01  WS-Except-Reason            PIC X(22).
+       01  WS-Exception-Count         PIC 9(5) VALUE ZERO.
+
+       01  WS-Except-Line.
+           02  EX-EmpID            PIC 9(5).
+           02  FILLER              PIC X VALUE SPACES.
+           02  EX-EmpName          PIC X(20).
+           02  FILLER              PIC X VALUE SPACES.
+           02  EX-Reason           PIC X(22).
+
+       01  WS-Employee-Count           PIC 9(5) VALUE ZERO.
+       01  WS-Total-Gross              PIC 9(8)V99 VALUE ZERO.
+       01  WS-Total-Deductions         PIC 9(8)V99 VALUE ZERO.
+       01  WS-Total-Net                PIC 9(8)V99 VALUE ZERO.
+
+       01  WS-Payslip-Line.
+           02  PS-EmpID            PIC 9(5).
+           02  FILLER              PIC X VALUE SPACES.
+           02  PS-EmpName          PIC X(20).
+           02  FILLER              PIC X VALUE SPACES.
+           02  PS-GrossPay         PIC Z,ZZ9.99.
+           02  FILLER              PIC X(7) VALUE "  DED: ".
+           02  PS-Deductions       PIC Z,ZZ9.99.
+           02  FILLER              PIC X(7) VALUE "  NET: ".
+           02  PS-NetPay           PIC Z,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM LoadEmployeeYtdTable.
+           OPEN INPUT EmployeePayFile.
+           OPEN OUTPUT PayslipFile.
+           OPEN OUTPUT PayrollExceptFile.
+           READ EmployeePayFile
+               AT END MOVE "Y" TO WS-Pay-Eof
+           END-READ.
+           PERFORM UNTIL Pay-Eof
+               PERFORM ProcessOnePayslip
+               READ EmployeePayFile
+                   AT END MOVE "Y" TO WS-Pay-Eof
+               END-READ
+           END-PERFORM.
+           CLOSE EmployeePayFile.
+           CLOSE PayslipFile.
+           CLOSE PayrollExceptFile.
+           PERFORM WritePayrollTotals.
+           PERFORM RewriteEmployeeYtdFile.
+           IF WS-Exception-Count > ZERO
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       LoadEmployeeYtdTable.
+           OPEN INPUT EmployeeYtdFile.
+           IF WS-EmployeeYtd-Status = "00"
+               READ EmployeeYtdFile
+                   AT END MOVE "Y" TO WS-EmployeeYtd-Eof
+               END-READ
+               PERFORM UNTIL EmployeeYtd-Eof
+                   ADD 1 TO WS-Ytd-Count
+                   MOVE YR-EmpID TO YT-EmpID(WS-Ytd-Count)
+                   MOVE YR-EmpName TO YT-EmpName(WS-Ytd-Count)
+                   MOVE YR-PayYear TO YT-PayYear(WS-Ytd-Count)
+                   MOVE YR-YtdGross TO YT-YtdGross(WS-Ytd-Count)
+                   MOVE YR-YtdTax TO YT-YtdTax(WS-Ytd-Count)
+                   MOVE YR-YtdPRSI TO YT-YtdPRSI(WS-Ytd-Count)
+                   MOVE YR-YtdPension TO YT-YtdPension(WS-Ytd-Count)
+                   MOVE YR-YtdDeductions
+                       TO YT-YtdDeductions(WS-Ytd-Count)
+                   MOVE YR-YtdNet TO YT-YtdNet(WS-Ytd-Count)
+                   READ EmployeeYtdFile
+                       AT END MOVE "Y" TO WS-EmployeeYtd-Eof
+                   END-READ
+               END-PERFORM
+               CLOSE EmployeeYtdFile
+           END-IF.
+
+       AccumulateEmployeeYtd.
+           MOVE "N" TO WS-Ytd-Found.
+           PERFORM VARYING WS-Ytd-Idx FROM 1 BY 1
+                   UNTIL WS-Ytd-Idx > WS-Ytd-Count
+                       OR Ytd-Found
+               IF YT-EmpID(WS-Ytd-Idx) = EmpID
+                       AND YT-PayYear(WS-Ytd-Idx) = PayYear
+                   MOVE "Y" TO WS-Ytd-Found
+                   MOVE WS-Ytd-Idx TO WS-Found-Ytd-Idx
+               END-IF
+           END-PERFORM.
+           IF NOT Ytd-Found
+               ADD 1 TO WS-Ytd-Count
+               MOVE EmpID TO YT-EmpID(WS-Ytd-Count)
+               MOVE EmpName TO YT-EmpName(WS-Ytd-Count)
+               MOVE PayYear TO YT-PayYear(WS-Ytd-Count)
+               MOVE WS-Ytd-Count TO WS-Found-Ytd-Idx
+           END-IF.
+           ADD GrossPay TO YT-YtdGross(WS-Found-Ytd-Idx).
+           ADD Tax TO YT-YtdTax(WS-Found-Ytd-Idx).
+           ADD PRSI TO YT-YtdPRSI(WS-Found-Ytd-Idx).
+           ADD Pension TO YT-YtdPension(WS-Found-Ytd-Idx).
+           ADD Deductions TO YT-YtdDeductions(WS-Found-Ytd-Idx).
+           ADD NetPay TO YT-YtdNet(WS-Found-Ytd-Idx).
+
+       RewriteEmployeeYtdFile.
+           OPEN OUTPUT EmployeeYtdFile.
+           PERFORM VARYING WS-Ytd-Idx FROM 1 BY 1
+                   UNTIL WS-Ytd-Idx > WS-Ytd-Count
+               MOVE YT-EmpID(WS-Ytd-Idx) TO YR-EmpID
+               MOVE YT-EmpName(WS-Ytd-Idx) TO YR-EmpName
+               MOVE YT-PayYear(WS-Ytd-Idx) TO YR-PayYear
+               MOVE YT-YtdGross(WS-Ytd-Idx) TO YR-YtdGross
+               MOVE YT-YtdTax(WS-Ytd-Idx) TO YR-YtdTax
+               MOVE YT-YtdPRSI(WS-Ytd-Idx) TO YR-YtdPRSI
+               MOVE YT-YtdPension(WS-Ytd-Idx) TO YR-YtdPension
+               MOVE YT-YtdDeductions(WS-Ytd-Idx) TO YR-YtdDeductions
+               MOVE YT-YtdNet(WS-Ytd-Idx) TO YR-YtdNet
+               WRITE EmployeeYtdRec
+           END-PERFORM.
+           CLOSE EmployeeYtdFile.
+
+       ProcessOnePayslip.
+           PERFORM ValidateGrossPay.
+           IF Payslip-Ok
+               ADD Tax PRSI Pension GIVING Deductions
+                   ON SIZE ERROR
+                       MOVE "N" TO WS-Payslip-Ok
+                       MOVE "DEDUCTIONS OVERFLOW" TO WS-Except-Reason
+               END-ADD
+           END-IF.
+           IF Payslip-Ok
+               SUBTRACT Deductions FROM GrossPay GIVING NetPay
+                   ON SIZE ERROR
+                       MOVE "N" TO WS-Payslip-Ok
+                       MOVE "NETPAY OVERFLOW" TO WS-Except-Reason
+               END-SUBTRACT
+           END-IF.
+           IF Payslip-Ok
+               PERFORM WritePayslipLine
+               ADD 1 TO WS-Employee-Count
+               ADD GrossPay TO WS-Total-Gross
+               ADD Deductions TO WS-Total-Deductions
+               ADD NetPay TO WS-Total-Net
+               PERFORM AccumulateEmployeeYtd
+           ELSE
+               PERFORM WriteExceptionLine
+           END-IF.
+
+       ValidateGrossPay.
+           MOVE "Y" TO WS-Payslip-Ok.
+           COMPUTE GrossPay = IN-GrossPay
+               ON SIZE ERROR
+                   MOVE "N" TO WS-Payslip-Ok
+                   MOVE "GROSS PAY OVERFLOW" TO WS-Except-Reason
+           END-COMPUTE.
+
+       WriteExceptionLine.
+           MOVE SPACES TO WS-Except-Line.
+           MOVE EmpID TO EX-EmpID.
+           MOVE EmpName TO EX-EmpName.
+           MOVE WS-Except-Reason TO EX-Reason.
+           MOVE WS-Except-Line TO PayrollExceptLine.
+           WRITE PayrollExceptLine.
+           ADD 1 TO WS-Exception-Count.
+
+       WritePayslipLine.
+           MOVE SPACES TO WS-Payslip-Line.
+           MOVE EmpID TO PS-EmpID.
+           MOVE EmpName TO PS-EmpName.
+           MOVE GrossPay TO PS-GrossPay.
+           MOVE Deductions TO PS-Deductions.
+           MOVE NetPay TO PS-NetPay.
+           MOVE WS-Payslip-Line TO PayslipLine.
+           WRITE PayslipLine.
+
+       WritePayrollTotals.
+           OPEN OUTPUT PayrollTotalsFile.
+           MOVE WS-Employee-Count TO PT-EmployeeCount.
+           MOVE WS-Total-Gross TO PT-TotalGross.
+           MOVE WS-Total-Deductions TO PT-TotalDeductions.
+           MOVE WS-Total-Net TO PT-TotalNet.
+           WRITE PayrollTotalsRec.
+           CLOSE PayrollTotalsFile.
+
+       END PROGRAM PayrollRun.
