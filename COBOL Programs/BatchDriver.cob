@@ -0,0 +1,233 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Chains the day's batch steps (sales sort, email-domain
+      *          report, payroll run) in sequence, following the
+      *          nested-PERFORM structure prog5 demonstrates, and logs
+      *          a timestamped start/end line for every step. Logs who
+      *          ran the batch and requires an operator sign-off before
+      *          the payroll step specifically.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BatchDriver.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StepLogFile ASSIGN TO "STEPLOG.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BatchStatusFile ASSIGN TO "BATCHSTATUS.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AccessLogFile ASSIGN TO "ACCESSLOG.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  StepLogFile.
+       01  StepLogLine                  PIC X(60).
+
+       FD  BatchStatusFile.
+       01  BatchStatusLine               PIC X(80).
+
+       FD  AccessLogFile.
+       01  AccessLogLine                PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-Current-Step              PIC X(20).
+       01  WS-Timestamp                 PIC X(21).
+       01  WS-Run-Date                  PIC X(8).
+       01  WS-Event-Text                PIC X(10).
+
+       01  WS-Step-Log-Line.
+           02  SL-Timestamp            PIC X(21).
+           02  FILLER                  PIC X VALUE SPACES.
+           02  SL-StepName             PIC X(20).
+           02  FILLER                  PIC X VALUE SPACES.
+           02  SL-Event                PIC X(10).
+
+       01  WS-Abend-Switch              PIC X VALUE "N".
+           88  Batch-Abended                VALUE "Y".
+
+       01  WS-Steps-Run                 PIC 9 VALUE ZERO.
+       01  WS-Steps-Ok                  PIC 9 VALUE ZERO.
+
+       01  WS-Operator-Id               PIC X(8).
+       01  WS-Operator-Confirm          PIC X.
+           88  Operator-Confirmed           VALUE "Y".
+
+       01  WS-Access-Action             PIC X(20).
+
+       01  WS-Access-Log-Line.
+           02  AL-Timestamp            PIC X(21).
+           02  FILLER                  PIC X VALUE SPACES.
+           02  AL-OperatorId           PIC X(8).
+           02  FILLER                  PIC X VALUE SPACES.
+           02  AL-Action               PIC X(20).
+
+       01  WS-Batch-Status-Line.
+           02  BS-Label                PIC X(20) VALUE "BATCH RUN DATE".
+           02  FILLER                  PIC X VALUE SPACES.
+           02  BS-Year                 PIC 9(4).
+           02  FILLER                  PIC X VALUE "-".
+           02  BS-Month                PIC 99.
+           02  FILLER                  PIC X VALUE "-".
+           02  BS-Day                  PIC 99.
+           02  FILLER                  PIC X(47) VALUE SPACES.
+
+       01  WS-Batch-Summary-Line.
+           02  BSM-Label                PIC X(20).
+           02  FILLER                  PIC X VALUE SPACES.
+           02  BSM-Value                PIC X(9).
+           02  FILLER                  PIC X(49) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       TopLevel.
+           DISPLAY "In TopLevel, Starting to run batch.".
+           OPEN OUTPUT AccessLogFile.
+           PERFORM LogOperatorSignOn.
+           OPEN OUTPUT StepLogFile.
+           PERFORM RunBatchSteps.
+           CLOSE StepLogFile.
+           IF Batch-Abended
+               DISPLAY "*** BATCH ABENDED - SEE STEPLOG.DAT ***"
+           ELSE
+               DISPLAY "Back in Top Level."
+           END-IF.
+           CLOSE AccessLogFile.
+           PERFORM WriteBatchStatus.
+           STOP RUN.
+
+       RunBatchSteps.
+           PERFORM StepSalesSort.
+           IF NOT Batch-Abended
+               PERFORM StepEmailDomainReport
+           END-IF.
+           IF NOT Batch-Abended
+               PERFORM GetPayrollSignOff
+               IF Operator-Confirmed
+                   PERFORM StepPayrollRun
+               ELSE
+                   PERFORM LogPayrollDeclined
+               END-IF
+           END-IF.
+
+       LogOperatorSignOn.
+           DISPLAY "ENTER OPERATOR ID: " WITH NO ADVANCING.
+           ACCEPT WS-Operator-Id FROM CONSOLE.
+           MOVE FUNCTION CURRENT-DATE TO WS-Timestamp.
+           MOVE "LOGON" TO WS-Access-Action.
+           PERFORM WriteAccessLogLine.
+
+       GetPayrollSignOff.
+           DISPLAY "OPERATOR SIGN-OFF REQUIRED TO RUN PAYROLL (Y/N): "
+               WITH NO ADVANCING.
+           ACCEPT WS-Operator-Confirm FROM CONSOLE.
+           MOVE FUNCTION CURRENT-DATE TO WS-Timestamp.
+           IF Operator-Confirmed
+               MOVE "PAYROLL SIGNOFF" TO WS-Access-Action
+           ELSE
+               MOVE "PAYROLL DECLINED" TO WS-Access-Action
+           END-IF.
+           PERFORM WriteAccessLogLine.
+
+       LogPayrollDeclined.
+           DISPLAY "PAYROLL RUN NOT SIGNED OFF - STEP SKIPPED.".
+           MOVE "PAYROLL RUN" TO WS-Current-Step.
+           MOVE FUNCTION CURRENT-DATE TO WS-Timestamp.
+           MOVE "SKIPPED" TO WS-Event-Text.
+           PERFORM WriteStepLogLine.
+
+       WriteAccessLogLine.
+           MOVE SPACES TO WS-Access-Log-Line.
+           MOVE WS-Timestamp TO AL-Timestamp.
+           MOVE WS-Operator-Id TO AL-OperatorId.
+           MOVE WS-Access-Action TO AL-Action.
+           MOVE WS-Access-Log-Line TO AccessLogLine.
+           WRITE AccessLogLine.
+
+       StepSalesSort.
+           MOVE "SALES SORT" TO WS-Current-Step.
+           PERFORM LogStepStart.
+           DISPLAY ">>>> Now in StepSalesSort.".
+           CALL "AromaSales".
+           PERFORM CheckStepReturnCode.
+           DISPLAY ">>>> Back in StepSalesSort.".
+           PERFORM LogStepEnd.
+
+       StepEmailDomainReport.
+           MOVE "EMAIL DOMAIN REPORT" TO WS-Current-Step.
+           PERFORM LogStepStart.
+           DISPLAY ">>>> Now in StepEmailDomainReport.".
+           CALL "EmailDomain".
+           PERFORM CheckStepReturnCode.
+           DISPLAY ">>>> Back in StepEmailDomainReport.".
+           PERFORM LogStepEnd.
+
+       StepPayrollRun.
+           MOVE "PAYROLL RUN" TO WS-Current-Step.
+           PERFORM LogStepStart.
+           DISPLAY ">>>> Now in StepPayrollRun.".
+           CALL "PayrollRun".
+           PERFORM CheckStepReturnCode.
+           DISPLAY ">>>> Back in StepPayrollRun.".
+           PERFORM LogStepEnd.
+
+       CheckStepReturnCode.
+           IF RETURN-CODE NOT = ZERO
+               MOVE "Y" TO WS-Abend-Switch
+           END-IF.
+
+       LogStepStart.
+           MOVE FUNCTION CURRENT-DATE TO WS-Timestamp.
+           MOVE "START" TO WS-Event-Text.
+           PERFORM WriteStepLogLine.
+
+       LogStepEnd.
+           MOVE FUNCTION CURRENT-DATE TO WS-Timestamp.
+           ADD 1 TO WS-Steps-Run.
+           IF Batch-Abended
+               MOVE "ABEND" TO WS-Event-Text
+           ELSE
+               MOVE "END" TO WS-Event-Text
+               ADD 1 TO WS-Steps-Ok
+           END-IF.
+           PERFORM WriteStepLogLine.
+
+       WriteStepLogLine.
+           MOVE SPACES TO WS-Step-Log-Line.
+           MOVE WS-Timestamp TO SL-Timestamp.
+           MOVE WS-Current-Step TO SL-StepName.
+           MOVE WS-Event-Text TO SL-Event.
+           MOVE WS-Step-Log-Line TO StepLogLine.
+           WRITE StepLogLine.
+
+       WriteBatchStatus.
+           OPEN OUTPUT BatchStatusFile.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Run-Date.
+           MOVE WS-Run-Date(1:4) TO BS-Year.
+           MOVE WS-Run-Date(5:2) TO BS-Month.
+           MOVE WS-Run-Date(7:2) TO BS-Day.
+           MOVE WS-Batch-Status-Line TO BatchStatusLine.
+           WRITE BatchStatusLine.
+           MOVE SPACES TO WS-Batch-Summary-Line.
+           MOVE "STEPS RUN" TO BSM-Label.
+           MOVE WS-Steps-Run TO BSM-Value.
+           MOVE WS-Batch-Summary-Line TO BatchStatusLine.
+           WRITE BatchStatusLine.
+           MOVE SPACES TO WS-Batch-Summary-Line.
+           MOVE "STEPS COMPLETED OK" TO BSM-Label.
+           MOVE WS-Steps-Ok TO BSM-Value.
+           MOVE WS-Batch-Summary-Line TO BatchStatusLine.
+           WRITE BatchStatusLine.
+           MOVE SPACES TO WS-Batch-Summary-Line.
+           MOVE "OVERALL STATUS" TO BSM-Label.
+           IF Batch-Abended
+               MOVE "ABENDED" TO BSM-Value
+           ELSE
+               MOVE "COMPLETED" TO BSM-Value
+           END-IF.
+           MOVE WS-Batch-Summary-Line TO BatchStatusLine.
+           WRITE BatchStatusLine.
+           CLOSE BatchStatusFile.
+
+       END PROGRAM BatchDriver.
