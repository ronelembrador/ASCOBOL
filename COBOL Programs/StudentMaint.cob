@@ -0,0 +1,190 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Applies add/change/delete transactions to the student
+      *          master file, using the FirstName/Surname layout
+      *          MovePractice demonstrates.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudentMaint.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentMasterFile ASSIGN TO "STUDENTMASTER.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TransactionFile ASSIGN TO "STUDENTMAINT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AuditFile ASSIGN TO "STUDENTAUDIT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  StudentMasterFile.
+       01  StudentMasterRec.
+           02  SM-StudentID            PIC 9(7).
+           COPY STUDNAME REPLACING
+               ==01  StudentName==  BY ==02  SM-StudentName==
+               ==02  FirstName==    BY ==03  SM-FirstName==
+               ==02  Surname==      BY ==03  SM-Surname==.
+
+       FD  TransactionFile.
+       01  StudentTranRec.
+           02  ST-Action               PIC X.
+               88  ST-Add                  VALUE "A".
+               88  ST-Change                VALUE "C".
+               88  ST-Delete                VALUE "D".
+           02  ST-StudentID            PIC 9(7).
+           02  ST-FirstName            PIC X(8).
+           02  ST-Surname              PIC X(8).
+           02  ST-Operator             PIC X(8).
+
+       FD  AuditFile.
+       01  AuditLine                   PIC X(70).
+
+       WORKING-STORAGE SECTION.
+       01  WS-Student-Count            PIC 9(4) VALUE ZERO.
+       01  StudentTable.
+           02 Student OCCURS 2000 TIMES
+                   DEPENDING ON WS-Student-Count.
+               03 ST-TableStudentID        PIC 9(7).
+               03 ST-TableFirstName        PIC X(8).
+               03 ST-TableSurname          PIC X(8).
+
+       01  WS-Eof-Switches.
+           02  WS-Student-Eof          PIC X VALUE "N".
+               88  Student-Eof             VALUE "Y".
+           02  WS-Tran-Eof             PIC X VALUE "N".
+               88  Tran-Eof                VALUE "Y".
+
+       01  WS-Table-Idx                PIC 9(4).
+       01  WS-Found-Idx                PIC 9(4).
+       01  WS-Entry-Found              PIC X VALUE "N".
+           88  Entry-Found                 VALUE "Y".
+
+       01  WS-Old-FirstName            PIC X(8).
+       01  WS-Old-Surname              PIC X(8).
+
+       01  WS-Audit-Line.
+           02  AL-StudentID            PIC 9(7).
+           02  FILLER                  PIC X VALUE SPACES.
+           02  AL-OldName              PIC X(16).
+           02  FILLER                  PIC X VALUE SPACES.
+           02  AL-NewName              PIC X(16).
+           02  FILLER                  PIC X VALUE SPACES.
+           02  AL-ChangeDate           PIC 9(8).
+           02  FILLER                  PIC X VALUE SPACES.
+           02  AL-Operator             PIC X(8).
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM LoadStudentTable.
+           OPEN OUTPUT AuditFile.
+           PERFORM ApplyTransactions.
+           CLOSE AuditFile.
+           PERFORM RewriteStudentFile.
+           STOP RUN.
+
+       LoadStudentTable.
+           OPEN INPUT StudentMasterFile.
+           READ StudentMasterFile
+               AT END MOVE "Y" TO WS-Student-Eof
+           END-READ.
+           PERFORM UNTIL Student-Eof
+               ADD 1 TO WS-Student-Count
+               MOVE SM-StudentID TO ST-TableStudentID(WS-Student-Count)
+               MOVE SM-FirstName TO ST-TableFirstName(WS-Student-Count)
+               MOVE SM-Surname TO ST-TableSurname(WS-Student-Count)
+               READ StudentMasterFile
+                   AT END MOVE "Y" TO WS-Student-Eof
+               END-READ
+           END-PERFORM.
+           CLOSE StudentMasterFile.
+
+       ApplyTransactions.
+           OPEN INPUT TransactionFile.
+           READ TransactionFile
+               AT END MOVE "Y" TO WS-Tran-Eof
+           END-READ.
+           PERFORM UNTIL Tran-Eof
+               PERFORM ApplyOneTransaction
+               READ TransactionFile
+                   AT END MOVE "Y" TO WS-Tran-Eof
+               END-READ
+           END-PERFORM.
+           CLOSE TransactionFile.
+
+       ApplyOneTransaction.
+           MOVE "N" TO WS-Entry-Found.
+           PERFORM VARYING WS-Table-Idx FROM 1 BY 1
+                   UNTIL WS-Table-Idx > WS-Student-Count
+                       OR Entry-Found
+               IF ST-TableStudentID(WS-Table-Idx) = ST-StudentID
+                   MOVE "Y" TO WS-Entry-Found
+                   MOVE WS-Table-Idx TO WS-Found-Idx
+               END-IF
+           END-PERFORM.
+           EVALUATE TRUE
+               WHEN ST-Add
+                   IF NOT Entry-Found
+                       ADD 1 TO WS-Student-Count
+                       MOVE ST-StudentID
+                           TO ST-TableStudentID(WS-Student-Count)
+                       MOVE ST-FirstName
+                           TO ST-TableFirstName(WS-Student-Count)
+                       MOVE ST-Surname
+                           TO ST-TableSurname(WS-Student-Count)
+                   END-IF
+               WHEN ST-Change
+                   IF Entry-Found
+                       MOVE ST-TableFirstName(WS-Found-Idx)
+                           TO WS-Old-FirstName
+                       MOVE ST-TableSurname(WS-Found-Idx)
+                           TO WS-Old-Surname
+                       MOVE ST-FirstName
+                           TO ST-TableFirstName(WS-Found-Idx)
+                       MOVE ST-Surname
+                           TO ST-TableSurname(WS-Found-Idx)
+                       PERFORM WriteAuditLine
+                   END-IF
+               WHEN ST-Delete
+                   IF Entry-Found
+                       PERFORM RemoveTableEntry
+                   END-IF
+           END-EVALUATE.
+
+       WriteAuditLine.
+           MOVE SPACES TO WS-Audit-Line.
+           MOVE ST-StudentID TO AL-StudentID.
+           MOVE WS-Old-FirstName TO AL-OldName(1:8).
+           MOVE WS-Old-Surname TO AL-OldName(9:8).
+           MOVE ST-FirstName TO AL-NewName(1:8).
+           MOVE ST-Surname TO AL-NewName(9:8).
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AL-ChangeDate.
+           MOVE ST-Operator TO AL-Operator.
+           MOVE WS-Audit-Line TO AuditLine.
+           WRITE AuditLine.
+
+       RemoveTableEntry.
+           PERFORM VARYING WS-Table-Idx FROM WS-Found-Idx BY 1
+                   UNTIL WS-Table-Idx >= WS-Student-Count
+               MOVE ST-TableStudentID(WS-Table-Idx + 1)
+                   TO ST-TableStudentID(WS-Table-Idx)
+               MOVE ST-TableFirstName(WS-Table-Idx + 1)
+                   TO ST-TableFirstName(WS-Table-Idx)
+               MOVE ST-TableSurname(WS-Table-Idx + 1)
+                   TO ST-TableSurname(WS-Table-Idx)
+           END-PERFORM.
+           SUBTRACT 1 FROM WS-Student-Count.
+
+       RewriteStudentFile.
+           OPEN OUTPUT StudentMasterFile.
+           PERFORM VARYING WS-Table-Idx FROM 1 BY 1
+                   UNTIL WS-Table-Idx > WS-Student-Count
+               MOVE ST-TableStudentID(WS-Table-Idx) TO SM-StudentID
+               MOVE ST-TableFirstName(WS-Table-Idx) TO SM-FirstName
+               MOVE ST-TableSurname(WS-Table-Idx) TO SM-Surname
+               WRITE StudentMasterRec
+           END-PERFORM.
+           CLOSE StudentMasterFile.
+       END PROGRAM StudentMaint.
