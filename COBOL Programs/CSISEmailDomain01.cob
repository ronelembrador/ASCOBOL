@@ -10,51 +10,124 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CountryFile ASSIGN TO "COUNTRYCODES.DAT"
-                ORGANIZATION IS LINE SEQUENTIAL.
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-Country-Status.
+           SELECT CourseCodeFile ASSIGN TO "COURSECODES.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CourseCode-Status.
            SELECT GraduateInfoFile ASSIGN TO "GRADINFO.DAT"
                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GradControlFile ASSIGN TO "GRADCTL.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-GradCtl-Status.
+           SELECT GradReconFile ASSIGN TO "GRADRECON.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OutboundMailFile ASSIGN TO "EMAILOUTBOX.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT SortedDomainFile ASSIGN TO "SORTEDDOMAIN.DAT"
                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSISSummaryFile ASSIGN TO "CSISSUMMARY.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSISTotalsFile ASSIGN TO "CSISTOTALS.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GradTrendFile ASSIGN TO "GRADTREND.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RejectFile ASSIGN TO "EMAILREJECT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DuplicateFile ASSIGN TO "EMAILDUPES.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MailList1 ASSIGN TO "MAILCOURSE1.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MailList2 ASSIGN TO "MAILCOURSE2.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MailList3 ASSIGN TO "MAILCOURSE3.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MailList4 ASSIGN TO "MAILCOURSE4.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MailList5 ASSIGN TO "MAILCOURSE5.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ExceptionsFile ASSIGN TO "EXCEPTIONS.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-Exceptions-Status.
            SELECT WorkFile ASSIGN TO "WORK.TMP".
 
 
        DATA DIVISION.
        FILE SECTION.
+       FD  ExceptionsFile.
+           COPY EXCEPTREC.
+
        FD  CountryFile.
        01  CountryRec.
            02 CountryCode              PIC XX.
            02 CountryName              PIC X(26).
 
+       FD  CourseCodeFile.
+       01  CourseCodeRec.
+           02 CC-CourseCode            PIC 9.
+           02 CC-CourseName            PIC X(25).
+
 
        FD  GraduateInfoFile.
-       01  GradInfoRecGIF.
-           02 StudentName              PIC X(25).
-           02 GradYear                 PIC 9(4).
-           02 CourseCode.
-               03 FILLER               PIC 9.
-                   88 CSISGraduate         VALUE "1" THRU "5".
-                   88 NonCSISGraduate      VALUE "6", "7".
-           02 EmailAddr                PIC X(28).
-           02 EmailDomainName          PIC X(20).
-           02 CountryCodeGIF           PIC XX.
+           COPY GRADINFOGIF.
+
+       FD  GradControlFile.
+       01  GradControlLine.
+           02  GC-Record-Count         PIC 9(7).
+           02  GC-Hash-Total           PIC 9(9).
+
+       FD  GradReconFile.
+       01  GradReconLine               PIC X(65).
 
+       FD  OutboundMailFile.
+       01  OutboundMailLine            PIC X(110).
 
        FD  SortedDomainFile.
-       01  GradInfoRecSDF.
-           02 EmailDomainNameSDF       PIC X(20).
-           02 StudentNameSDF           PIC X(25).
-           02 GradYearSDF              PIC 9(4).
-           02 CourseName               PIC X(25).
-           02 CountryNameSDF           PIC X(26).
+           COPY GRADINFOSDF.
 
 
-       FD  WorkFile.
+       FD  CSISSummaryFile.
+       01  CSISSummaryLine             PIC X(50).
+
+       FD  CSISTotalsFile.
+           COPY CSISTOT.
+
+       FD  GradTrendFile.
+       01  GradTrendLine               PIC X(55).
+
+       FD  RejectFile.
+       01  RejectLine                  PIC X(65).
+
+       FD  DuplicateFile.
+       01  DuplicateLine                PIC X(60).
+
+       FD  MailList1.
+       01  MailLine1                   PIC X(60).
+
+       FD  MailList2.
+       01  MailLine2                   PIC X(60).
+
+       FD  MailList3.
+       01  MailLine3                   PIC X(60).
+
+       FD  MailList4.
+       01  MailLine4                   PIC X(60).
+
+       FD  MailList5.
+       01  MailLine5                   PIC X(60).
+
+       SD  WorkFile.
        01  WorkRec.
            02 StudentNameWF            PIC X(25).
            02 GradYearWF               PIC 9(4).
            02 CourseCodeWF             PIC 9.
+               88  CSISGraduateWF          VALUE 1 THRU 5.
+               88  NonCSISGraduateWF       VALUE 6, 7.
+           02 EmailAddrWF              PIC X(28).
            02 EmailDomainNameWF        PIC X(20).
            02 CountryCodeWF            PIC XX.
+           02 EmailFormatOkWF          PIC X.
+               88  EmailFormatOkWFYes      VALUE "Y".
 
 
 
@@ -66,14 +139,589 @@
                03 FILLER   PIC X(25) VALUE "Grad. Dip. Localisation".
                03 FILLER   PIC X(25) VALUE "Grad. Dip. Music".
                03 FILLER   PIC X(25) VALUE "Computing with French".
+           02 FILLER REDEFINES CourseValues.
+               03 COURSE-NAME              PIC X(25) OCCURS 5 TIMES.
+
+       01  WS-Outbound-Mail-Line.
+           02  FILLER                  PIC X(3) VALUE "TO:".
+           02  OM-EmailAddr            PIC X(28).
+           02  FILLER                  PIC X VALUE SPACE.
+           02  FILLER                  PIC X(8) VALUE "SUBJECT:".
+           02  OM-Subject              PIC X(29)
+                   VALUE "Graduate Record Confirmation".
+           02  FILLER                  PIC X VALUE SPACE.
+           02  FILLER                  PIC X(5) VALUE "BODY:".
+           02  OM-CountryName          PIC X(26).
+
+       01  WS-GradCtl-Status           PIC XX.
+       01  WS-Grad-Read-Count          PIC 9(7) VALUE ZERO.
+       01  WS-Grad-Hash-Total          PIC 9(9) VALUE ZERO.
+       01  WS-Grad-Recon-Line.
+           02  GR2-Label               PIC X(24).
+           02  FILLER                  PIC X VALUE SPACES.
+           02  GR2-Count                PIC Z(8)9.
+           02  FILLER                  PIC X(31) VALUE SPACES.
+
+       01  WS-Recon-Failed             PIC X VALUE "N".
+           88  Recon-Failed                VALUE "Y".
 
+       01  WS-Run-Date                 PIC X(8).
+       01  WS-Report-Header-Line.
+           02  FILLER                  PIC X(19)
+                   VALUE "CSIS SUMMARY RUN ".
+           02  RH-Year                 PIC 9(4).
+           02  FILLER                  PIC X VALUE "-".
+           02  RH-Month                PIC 99.
+           02  FILLER                  PIC X VALUE "-".
+           02  RH-Day                  PIC 99.
+           02  FILLER                  PIC X(21) VALUE SPACES.
+
+       01  WS-Country-Count            PIC 9(3) VALUE ZERO.
        01  CountryTable.
-           02 Country OCCURS 243 TIMES.
-               03 CountryCode              PIC XX.
-               03 CountryName              PIC X(26).
+           02 Country OCCURS 243 TIMES
+                   DEPENDING ON WS-Country-Count.
+               03 CT-CountryCode           PIC XX.
+               03 CT-CountryName           PIC X(26).
+
+       01  WS-Eof-Switches.
+           02  WS-Grad-Eof             PIC X VALUE "N".
+               88  Grad-Eof                VALUE "Y".
+           02  WS-Country-Eof          PIC X VALUE "N".
+               88  Country-Eof             VALUE "Y".
+           02  WS-CourseCode-Eof       PIC X VALUE "N".
+               88  CourseCode-Eof          VALUE "Y".
+           02  WS-Sort-Eof             PIC X VALUE "N".
+               88  Sort-Eof                VALUE "Y".
+
+       01  WS-Country-Idx              PIC 9(3).
+       01  WS-Country-Found            PIC X VALUE "N".
+           88  Country-Found                VALUE "Y".
+       01  WS-CountryName               PIC X(26).
+
+       01  WS-CourseName                PIC X(25).
+       01  WS-CourseCode-Status         PIC XX.
+       01  WS-Country-Status            PIC XX.
+       01  WS-Exceptions-Status         PIC XX.
+
+       01  WS-Year-Table.
+           02  Year-Entry OCCURS 60 TIMES.
+               03  YT-GradYear         PIC 9(4).
+               03  YT-CSIS-Count       PIC 9(5).
+               03  YT-NonCSIS-Count    PIC 9(5).
+       01  WS-Year-Count                PIC 99 VALUE ZERO.
+       01  WS-Year-Idx                  PIC 99.
+       01  WS-Found-Year-Idx            PIC 99.
+       01  WS-Year-Found                PIC X VALUE "N".
+           88  Year-Found                   VALUE "Y".
+
+       01  WS-Trend-Table.
+           02  Trend-Entry OCCURS 300 TIMES.
+               03  TR-CourseCode       PIC 9.
+               03  TR-GradYear         PIC 9(4).
+               03  TR-Count            PIC 9(5).
+       01  WS-Trend-Count               PIC 9(3) VALUE ZERO.
+       01  WS-Trend-Idx                 PIC 9(3).
+       01  WS-Found-Trend-Idx           PIC 9(3).
+       01  WS-Trend-Found                PIC X VALUE "N".
+           88  Trend-Found                   VALUE "Y".
+       01  WS-Trend-CourseName           PIC X(25).
+
+       01  WS-Trend-Line.
+           02  TRL-CourseName           PIC X(25).
+           02  FILLER                   PIC X VALUE SPACES.
+           02  TRL-GradYear             PIC 9(4).
+           02  FILLER                   PIC X(7) VALUE "  CNT=".
+           02  TRL-Count                PIC ZZZZ9.
+           02  FILLER                   PIC X(13) VALUE SPACES.
+
+       01  WS-CSIS-Summary-Line.
+           02  CS-GradYear             PIC 9(4).
+           02  FILLER                  PIC X(7) VALUE "  CSIS=".
+           02  CS-CSIS-Count           PIC ZZZZ9.
+           02  FILLER                  PIC X(10) VALUE "  NONCSIS=".
+           02  CS-NonCSIS-Count        PIC ZZZZ9.
+           02  FILLER                  PIC X(14) VALUE SPACES.
+
+       01  WS-Reject-Line.
+           02  REJ-StudentName         PIC X(25).
+           02  FILLER                  PIC X VALUE SPACES.
+           02  REJ-CountryCode         PIC XX.
+           02  FILLER                  PIC X VALUE SPACES.
+           02  REJ-Reason              PIC X(36).
+
+       01  WS-Mail-Line.
+           02  ML-StudentName          PIC X(25).
+           02  FILLER                  PIC X VALUE SPACES.
+           02  ML-EmailAddr            PIC X(28).
+           02  FILLER                  PIC X VALUE SPACES.
+           02  ML-GradYear             PIC 9(4).
+
+       01  WS-Seen-Count                PIC 9(3) VALUE ZERO.
+       01  WS-Seen-Table.
+           02  Seen-Entry OCCURS 500 TIMES.
+               03  SN-StudentName      PIC X(25).
+               03  SN-GradYear         PIC 9(4).
+       01  WS-Seen-Idx                  PIC 9(3).
+       01  WS-Duplicate-Found           PIC X VALUE "N".
+           88  Duplicate-Found              VALUE "Y".
+
+       01  WS-Duplicate-Line.
+           02  DUP-StudentName         PIC X(25).
+           02  FILLER                  PIC X VALUE SPACES.
+           02  DUP-GradYear            PIC 9(4).
+           02  FILLER                  PIC X VALUE SPACES.
+           02  DUP-Reason              PIC X(27).
+
+       01  WS-Scrub-Char               PIC X.
+           88  Valid-Name-Char             VALUE "A" THRU "Z",
+                                                  "a" THRU "z",
+                                                  SPACE, "'", "-".
+       01  WS-Scrub-Idx                PIC 99.
+       01  WS-Name-Scrubbed            PIC X VALUE "N".
+           88  Name-Scrubbed               VALUE "Y".
+
+       01  WS-Email-Char               PIC X.
+           88  Valid-Email-Char             VALUE "A" THRU "Z",
+                                                   "a" THRU "z",
+                                                   "0" THRU "9",
+                                                   "@", ".", "_", "-",
+                                                   "+".
+       01  WS-Email-Idx                PIC 99.
+       01  WS-Email-At-Count           PIC 9.
+       01  WS-Email-At-Pos             PIC 99.
+       01  WS-Email-Format-Ok          PIC X VALUE "Y".
+       01  WS-Domain-Char-Found        PIC X VALUE "N".
+           88  Domain-Char-Found           VALUE "Y".
+           88  Email-Format-Ok             VALUE "Y".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            STOP RUN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Run-Date.
+           PERFORM LoadCountryTable.
+           PERFORM LoadCourseTable.
+           OPEN OUTPUT RejectFile.
+           OPEN OUTPUT DuplicateFile.
+           OPEN OUTPUT MailList1 MailList2 MailList3 MailList4
+                MailList5.
+           OPEN OUTPUT OutboundMailFile.
+           PERFORM OpenExceptionsFile.
+           SORT WorkFile ON ASCENDING KEY EmailDomainNameWF
+                INPUT PROCEDURE IS GetGraduateDetails
+                OUTPUT PROCEDURE IS PrintSortedDomain.
+           CLOSE RejectFile.
+           CLOSE DuplicateFile.
+           CLOSE MailList1 MailList2 MailList3 MailList4 MailList5.
+           CLOSE OutboundMailFile.
+           CLOSE ExceptionsFile.
+           PERFORM ValidateGraduateControl.
+           GOBACK.
+
+       LoadCountryTable.
+           OPEN INPUT CountryFile.
+           IF WS-Country-Status = "00"
+               READ CountryFile
+                   AT END MOVE "Y" TO WS-Country-Eof
+               END-READ
+               PERFORM UNTIL Country-Eof
+                   ADD 1 TO WS-Country-Count
+                   MOVE CountryCode TO CT-CountryCode(WS-Country-Count)
+                   MOVE CountryName TO CT-CountryName(WS-Country-Count)
+                   READ CountryFile
+                       AT END MOVE "Y" TO WS-Country-Eof
+                   END-READ
+               END-PERFORM
+               CLOSE CountryFile
+           END-IF.
+
+       OpenExceptionsFile.
+           OPEN EXTEND ExceptionsFile.
+           IF WS-Exceptions-Status = "35"
+               OPEN OUTPUT ExceptionsFile
+               CLOSE ExceptionsFile
+               OPEN EXTEND ExceptionsFile
+           END-IF.
+
+       LoadCourseTable.
+           OPEN INPUT CourseCodeFile.
+           IF WS-CourseCode-Status = "00"
+               READ CourseCodeFile
+                   AT END MOVE "Y" TO WS-CourseCode-Eof
+               END-READ
+               PERFORM UNTIL CourseCode-Eof
+                   IF CC-CourseCode >= 1 AND CC-CourseCode <= 5
+                       MOVE CC-CourseName
+                           TO COURSE-NAME(CC-CourseCode)
+                   END-IF
+                   READ CourseCodeFile
+                       AT END MOVE "Y" TO WS-CourseCode-Eof
+                   END-READ
+               END-PERFORM
+               CLOSE CourseCodeFile
+           END-IF.
+
+       GetGraduateDetails.
+           OPEN INPUT GraduateInfoFile.
+           READ GraduateInfoFile
+               AT END MOVE "Y" TO WS-Grad-Eof
+           END-READ.
+           PERFORM UNTIL Grad-Eof
+               ADD 1 TO WS-Grad-Read-Count
+               ADD GradYear TO WS-Grad-Hash-Total
+               MOVE StudentName TO StudentNameWF
+               PERFORM ScrubStudentName
+               MOVE GradYear TO GradYearWF
+               MOVE CourseCode TO CourseCodeWF
+               MOVE EmailAddr TO EmailAddrWF
+               MOVE EmailDomainName TO EmailDomainNameWF
+               MOVE CountryCodeGIF TO CountryCodeWF
+               PERFORM ValidateEmailFormat
+               MOVE WS-Email-Format-Ok TO EmailFormatOkWF
+               IF NOT Email-Format-Ok
+                   PERFORM WriteEmailFormatRejectLine
+               END-IF
+               RELEASE WorkRec
+               READ GraduateInfoFile
+                   AT END MOVE "Y" TO WS-Grad-Eof
+               END-READ
+           END-PERFORM.
+           CLOSE GraduateInfoFile.
+
+       PrintSortedDomain.
+           OPEN OUTPUT SortedDomainFile.
+           RETURN WorkFile
+               AT END MOVE "Y" TO WS-Sort-Eof
+           END-RETURN.
+           PERFORM UNTIL Sort-Eof
+               PERFORM BuildSortedDomainRecord
+               RETURN WorkFile
+                   AT END MOVE "Y" TO WS-Sort-Eof
+               END-RETURN
+           END-PERFORM.
+           CLOSE SortedDomainFile.
+           PERFORM PrintCSISSummary.
+           PERFORM PrintGradTrendReport.
+
+       BuildSortedDomainRecord.
+           PERFORM LookupCourseName.
+           PERFORM LookupCountryName.
+           IF NOT Country-Found
+               PERFORM WriteCountryRejectLine
+           END-IF.
+           MOVE EmailDomainNameWF TO EmailDomainNameSDF.
+           MOVE StudentNameWF TO StudentNameSDF.
+           MOVE GradYearWF TO GradYearSDF.
+           MOVE WS-CourseName TO CourseName.
+           MOVE WS-CountryName TO CountryNameSDF.
+           WRITE GradInfoRecSDF.
+           PERFORM AccumulateCSISCount.
+           PERFORM AccumulateTrendCount.
+           PERFORM WriteMailListLine.
+           PERFORM CheckDuplicateGraduate.
+           IF Country-Found AND NOT Duplicate-Found
+                   AND EmailFormatOkWFYes
+               PERFORM SendOutboundEmail
+           END-IF.
+
+       AccumulateCSISCount.
+           MOVE "N" TO WS-Year-Found.
+           PERFORM VARYING WS-Year-Idx FROM 1 BY 1
+                   UNTIL WS-Year-Idx > WS-Year-Count
+                       OR Year-Found
+               IF YT-GradYear(WS-Year-Idx) = GradYearWF
+                   MOVE "Y" TO WS-Year-Found
+                   MOVE WS-Year-Idx TO WS-Found-Year-Idx
+               END-IF
+           END-PERFORM.
+           IF NOT Year-Found
+               ADD 1 TO WS-Year-Count
+               MOVE WS-Year-Count TO WS-Found-Year-Idx
+               MOVE GradYearWF TO YT-GradYear(WS-Found-Year-Idx)
+               MOVE ZERO TO YT-CSIS-Count(WS-Found-Year-Idx)
+               MOVE ZERO TO YT-NonCSIS-Count(WS-Found-Year-Idx)
+           END-IF.
+           IF CSISGraduateWF
+               ADD 1 TO YT-CSIS-Count(WS-Found-Year-Idx)
+           ELSE
+               ADD 1 TO YT-NonCSIS-Count(WS-Found-Year-Idx)
+           END-IF.
+
+       AccumulateTrendCount.
+           MOVE "N" TO WS-Trend-Found.
+           PERFORM VARYING WS-Trend-Idx FROM 1 BY 1
+                   UNTIL WS-Trend-Idx > WS-Trend-Count
+                       OR Trend-Found
+               IF TR-CourseCode(WS-Trend-Idx) = CourseCodeWF
+                       AND TR-GradYear(WS-Trend-Idx) = GradYearWF
+                   MOVE "Y" TO WS-Trend-Found
+                   MOVE WS-Trend-Idx TO WS-Found-Trend-Idx
+               END-IF
+           END-PERFORM.
+           IF NOT Trend-Found
+               ADD 1 TO WS-Trend-Count
+               MOVE WS-Trend-Count TO WS-Found-Trend-Idx
+               MOVE CourseCodeWF TO TR-CourseCode(WS-Found-Trend-Idx)
+               MOVE GradYearWF TO TR-GradYear(WS-Found-Trend-Idx)
+               MOVE ZERO TO TR-Count(WS-Found-Trend-Idx)
+           END-IF.
+           ADD 1 TO TR-Count(WS-Found-Trend-Idx).
+
+       WriteMailListLine.
+           MOVE SPACES TO WS-Mail-Line.
+           MOVE StudentNameWF TO ML-StudentName.
+           MOVE EmailAddrWF TO ML-EmailAddr.
+           MOVE GradYearWF TO ML-GradYear.
+           EVALUATE CourseCodeWF
+               WHEN 1
+                   MOVE WS-Mail-Line TO MailLine1
+                   WRITE MailLine1
+               WHEN 2
+                   MOVE WS-Mail-Line TO MailLine2
+                   WRITE MailLine2
+               WHEN 3
+                   MOVE WS-Mail-Line TO MailLine3
+                   WRITE MailLine3
+               WHEN 4
+                   MOVE WS-Mail-Line TO MailLine4
+                   WRITE MailLine4
+               WHEN 5
+                   MOVE WS-Mail-Line TO MailLine5
+                   WRITE MailLine5
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       SendOutboundEmail.
+           MOVE EmailAddrWF TO OM-EmailAddr.
+           MOVE WS-CountryName TO OM-CountryName.
+           MOVE WS-Outbound-Mail-Line TO OutboundMailLine.
+           WRITE OutboundMailLine.
+
+       ValidateEmailFormat.
+           MOVE "Y" TO WS-Email-Format-Ok.
+           MOVE ZERO TO WS-Email-At-Count.
+           MOVE ZERO TO WS-Email-At-Pos.
+           MOVE "N" TO WS-Domain-Char-Found.
+           PERFORM VARYING WS-Email-Idx FROM 1 BY 1
+                   UNTIL WS-Email-Idx > 28
+               MOVE EmailAddrWF(WS-Email-Idx:1) TO WS-Email-Char
+               IF WS-Email-Char = SPACE
+                   IF WS-Email-Idx < 28
+                       IF EmailAddrWF(WS-Email-Idx + 1:1) NOT = SPACE
+                           MOVE "N" TO WS-Email-Format-Ok
+                       END-IF
+                   END-IF
+               ELSE
+                   IF NOT Valid-Email-Char
+                       MOVE "N" TO WS-Email-Format-Ok
+                   END-IF
+                   IF WS-Email-Char = "@"
+                       ADD 1 TO WS-Email-At-Count
+                       MOVE WS-Email-Idx TO WS-Email-At-Pos
+                   ELSE
+                       IF WS-Email-At-Pos > ZERO
+                               AND WS-Email-Idx > WS-Email-At-Pos
+                           MOVE "Y" TO WS-Domain-Char-Found
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF WS-Email-At-Count NOT = 1
+               MOVE "N" TO WS-Email-Format-Ok
+           END-IF.
+           IF NOT Domain-Char-Found
+               MOVE "N" TO WS-Email-Format-Ok
+           END-IF.
+
+       WriteEmailFormatRejectLine.
+           MOVE SPACES TO WS-Reject-Line.
+           MOVE StudentNameWF TO REJ-StudentName.
+           MOVE "INVALID EMAIL FORMAT" TO REJ-Reason.
+           MOVE WS-Reject-Line TO RejectLine.
+           WRITE RejectLine.
+           MOVE WS-Run-Date TO EXC-RunDate.
+           MOVE "EMAILDOMAIN" TO EXC-Source.
+           MOVE StudentNameWF TO EXC-Key.
+           MOVE "INVALID EMAIL FORMAT" TO EXC-Reason.
+           WRITE ExceptionRecord.
+
+       ScrubStudentName.
+           MOVE "N" TO WS-Name-Scrubbed.
+           PERFORM VARYING WS-Scrub-Idx FROM 1 BY 1
+                   UNTIL WS-Scrub-Idx > 25
+               MOVE StudentNameWF(WS-Scrub-Idx:1) TO WS-Scrub-Char
+               IF NOT Valid-Name-Char
+                   MOVE SPACE TO StudentNameWF(WS-Scrub-Idx:1)
+                   MOVE "Y" TO WS-Name-Scrubbed
+               END-IF
+           END-PERFORM.
+           IF Name-Scrubbed
+               PERFORM WriteNameScrubRejectLine
+           END-IF.
+
+       WriteNameScrubRejectLine.
+           MOVE SPACES TO WS-Reject-Line.
+           MOVE StudentNameWF TO REJ-StudentName.
+           MOVE "INVALID CHARS IN NAME" TO REJ-Reason.
+           MOVE WS-Reject-Line TO RejectLine.
+           WRITE RejectLine.
+           MOVE WS-Run-Date TO EXC-RunDate.
+           MOVE "EMAILDOMAIN" TO EXC-Source.
+           MOVE StudentNameWF TO EXC-Key.
+           MOVE "INVALID CHARS IN NAME" TO EXC-Reason.
+           WRITE ExceptionRecord.
+
+       CheckDuplicateGraduate.
+           MOVE "N" TO WS-Duplicate-Found.
+           PERFORM VARYING WS-Seen-Idx FROM 1 BY 1
+                   UNTIL WS-Seen-Idx > WS-Seen-Count
+               IF SN-StudentName(WS-Seen-Idx) = StudentNameWF
+                       AND SN-GradYear(WS-Seen-Idx) = GradYearWF
+                   MOVE "Y" TO WS-Duplicate-Found
+               END-IF
+           END-PERFORM.
+           IF Duplicate-Found
+               PERFORM WriteDuplicateLine
+           ELSE
+               ADD 1 TO WS-Seen-Count
+               MOVE StudentNameWF TO SN-StudentName(WS-Seen-Count)
+               MOVE GradYearWF TO SN-GradYear(WS-Seen-Count)
+           END-IF.
+
+       WriteDuplicateLine.
+           MOVE SPACES TO WS-Duplicate-Line.
+           MOVE StudentNameWF TO DUP-StudentName.
+           MOVE GradYearWF TO DUP-GradYear.
+           MOVE "DUPLICATE STUDENT/YEAR" TO DUP-Reason.
+           MOVE WS-Duplicate-Line TO DuplicateLine.
+           WRITE DuplicateLine.
+           MOVE WS-Run-Date TO EXC-RunDate.
+           MOVE "EMAILDOMAIN" TO EXC-Source.
+           MOVE StudentNameWF TO EXC-Key.
+           MOVE "DUPLICATE STUDENT/YEAR" TO EXC-Reason.
+           WRITE ExceptionRecord.
+
+       PrintCSISSummary.
+           OPEN OUTPUT CSISSummaryFile.
+           PERFORM WriteReportHeader.
+           PERFORM VARYING WS-Year-Idx FROM 1 BY 1
+                   UNTIL WS-Year-Idx > WS-Year-Count
+               MOVE SPACES TO WS-CSIS-Summary-Line
+               MOVE YT-GradYear(WS-Year-Idx) TO CS-GradYear
+               MOVE YT-CSIS-Count(WS-Year-Idx) TO CS-CSIS-Count
+               MOVE YT-NonCSIS-Count(WS-Year-Idx) TO CS-NonCSIS-Count
+               MOVE WS-CSIS-Summary-Line TO CSISSummaryLine
+               WRITE CSISSummaryLine
+           END-PERFORM.
+           CLOSE CSISSummaryFile.
+           PERFORM WriteCSISTotals.
+
+       WriteCSISTotals.
+           OPEN OUTPUT CSISTotalsFile.
+           MOVE WS-Grad-Read-Count TO CT2-TotalGraduates.
+           MOVE ZERO TO CT2-TotalCSIS.
+           MOVE ZERO TO CT2-TotalNonCSIS.
+           PERFORM VARYING WS-Year-Idx FROM 1 BY 1
+                   UNTIL WS-Year-Idx > WS-Year-Count
+               ADD YT-CSIS-Count(WS-Year-Idx) TO CT2-TotalCSIS
+               ADD YT-NonCSIS-Count(WS-Year-Idx) TO CT2-TotalNonCSIS
+           END-PERFORM.
+           WRITE CSISTotalsRec.
+           CLOSE CSISTotalsFile.
+
+       PrintGradTrendReport.
+           OPEN OUTPUT GradTrendFile.
+           PERFORM VARYING WS-Trend-Idx FROM 1 BY 1
+                   UNTIL WS-Trend-Idx > WS-Trend-Count
+               IF TR-CourseCode(WS-Trend-Idx) >= 1
+                       AND TR-CourseCode(WS-Trend-Idx) <= 5
+                   MOVE COURSE-NAME(TR-CourseCode(WS-Trend-Idx))
+                       TO WS-Trend-CourseName
+               ELSE
+                   MOVE "Non-CSIS Course" TO WS-Trend-CourseName
+               END-IF
+               MOVE SPACES TO WS-Trend-Line
+               MOVE WS-Trend-CourseName TO TRL-CourseName
+               MOVE TR-GradYear(WS-Trend-Idx) TO TRL-GradYear
+               MOVE TR-Count(WS-Trend-Idx) TO TRL-Count
+               MOVE WS-Trend-Line TO GradTrendLine
+               WRITE GradTrendLine
+           END-PERFORM.
+           CLOSE GradTrendFile.
+
+       WriteReportHeader.
+           MOVE WS-Run-Date(1:4) TO RH-Year.
+           MOVE WS-Run-Date(5:2) TO RH-Month.
+           MOVE WS-Run-Date(7:2) TO RH-Day.
+           MOVE WS-Report-Header-Line TO CSISSummaryLine.
+           WRITE CSISSummaryLine.
+
+       LookupCourseName.
+           IF CourseCodeWF >= 1 AND CourseCodeWF <= 5
+               MOVE COURSE-NAME(CourseCodeWF) TO WS-CourseName
+           ELSE
+               MOVE "Non-CSIS Course" TO WS-CourseName
+           END-IF.
+
+       WriteCountryRejectLine.
+           MOVE SPACES TO WS-Reject-Line.
+           MOVE StudentNameWF TO REJ-StudentName.
+           MOVE CountryCodeWF TO REJ-CountryCode.
+           MOVE "UNMATCHED COUNTRY CODE" TO REJ-Reason.
+           MOVE WS-Reject-Line TO RejectLine.
+           WRITE RejectLine.
+           MOVE WS-Run-Date TO EXC-RunDate.
+           MOVE "EMAILDOMAIN" TO EXC-Source.
+           MOVE StudentNameWF TO EXC-Key.
+           MOVE "UNMATCHED COUNTRY CODE" TO EXC-Reason.
+           WRITE ExceptionRecord.
+
+       LookupCountryName.
+           MOVE "N" TO WS-Country-Found.
+           MOVE SPACES TO WS-CountryName.
+           PERFORM VARYING WS-Country-Idx FROM 1 BY 1
+                   UNTIL WS-Country-Idx > WS-Country-Count
+               IF CT-CountryCode(WS-Country-Idx) = CountryCodeWF
+                   MOVE CT-CountryName(WS-Country-Idx) TO WS-CountryName
+                   MOVE "Y" TO WS-Country-Found
+               END-IF
+           END-PERFORM.
+
+       ValidateGraduateControl.
+           OPEN OUTPUT GradReconFile.
+           MOVE SPACES TO WS-Grad-Recon-Line.
+           MOVE "GRAD RECORDS READ" TO GR2-Label.
+           MOVE WS-Grad-Read-Count TO GR2-Count.
+           MOVE WS-Grad-Recon-Line TO GradReconLine.
+           WRITE GradReconLine.
+           MOVE SPACES TO WS-Grad-Recon-Line.
+           MOVE "GRAD YEAR HASH TOTAL" TO GR2-Label.
+           MOVE WS-Grad-Hash-Total TO GR2-Count.
+           MOVE WS-Grad-Recon-Line TO GradReconLine.
+           WRITE GradReconLine.
+           OPEN INPUT GradControlFile.
+           IF WS-GradCtl-Status = "00"
+               READ GradControlFile
+                   AT END MOVE ZERO TO GC-Record-Count GC-Hash-Total
+               END-READ
+               CLOSE GradControlFile
+               MOVE SPACES TO WS-Grad-Recon-Line
+               IF GC-Record-Count = WS-Grad-Read-Count
+                       AND GC-Hash-Total = WS-Grad-Hash-Total
+                   MOVE "CONTROL TOTALS OK" TO GR2-Label
+               ELSE
+                   MOVE "CONTROL TOTALS FAILED" TO GR2-Label
+                   MOVE "Y" TO WS-Recon-Failed
+               END-IF
+               MOVE WS-Grad-Recon-Line TO GradReconLine
+               WRITE GradReconLine
+           ELSE
+               MOVE SPACES TO WS-Grad-Recon-Line
+               MOVE "NO CONTROL FILE SUPPLIED" TO GR2-Label
+               MOVE WS-Grad-Recon-Line TO GradReconLine
+               WRITE GradReconLine
+           END-IF.
+           CLOSE GradReconFile.
+           IF Recon-Failed
+               MOVE 1 TO RETURN-CODE
+           END-IF.
        END PROGRAM EmailDomain.
