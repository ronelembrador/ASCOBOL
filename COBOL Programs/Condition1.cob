@@ -8,15 +8,26 @@
        PROGRAM-ID. Condition1.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  CityCode    PIC 9 VALUE 8.
+       01  CityCode    PIC 99 VALUE 8.
            88  Dublin          VALUE 1.
            88  Limerick        VALUE 2.
            88  Cork            VALUE 3.
            88  Galway          VALUE 4.
            88  Sligo           VALUE 5.
            88  Waterford       VALUE 6.
+           88  Athlone         VALUE 7.
+           88  Carlow          VALUE 8.
+           88  Kilkenny        VALUE 9.
+           88  Letterkenny     VALUE 10.
+           88  Tralee          VALUE 11.
+           88  Dundalk         VALUE 12.
            88  UniversityCity  VALUE 1 THRU 4.
 
+           COPY CITYRATE.
+
+       01  WS-Rent-Surcharge        PIC 9(4)V99.
+       01  WS-Total-Rent            PIC 9(4)V99.
+
        PROCEDURE DIVISION.
        Begin.
            MOVE 2 TO CityCode.
@@ -34,6 +45,11 @@
            STOP RUN.
 
        CalcRentSurcharge.
-           DISPLAY "In CalcRentSurcharge.".
+           COMPUTE WS-Rent-Surcharge ROUNDED =
+                   WS-Base-Rent * CITY-SURCHARGE-RATE(CityCode).
+           ADD WS-Base-Rent WS-Rent-Surcharge GIVING WS-Total-Rent.
+           DISPLAY "Rent surcharge for city " CityCode
+                   ": " WS-Rent-Surcharge.
+           DISPLAY "Total rent including surcharge: " WS-Total-Rent.
 
        END PROGRAM Condition1.
