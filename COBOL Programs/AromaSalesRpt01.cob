@@ -10,31 +10,51 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT Sales ASSIGN TO "SALES.DAT"
-                ORGANIZATION IS LINE SEQUENTIAL.
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-Sales-Status.
            SELECT SalesSorted ASSIGN TO "SORTEDSALE.DAT"
                 ORGANIZATION IS LINE SEQUENTIAL.
            SELECT AromaSales ASSIGN TO "AROMASALES.DAT"
                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RejectFile ASSIGN TO "AROMAREJECT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CustomerMaster ASSIGN TO "AROMACUST.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ReorderFile ASSIGN TO "AROMAREORDER.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CommissionFile ASSIGN TO "AROMACOMM.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CheckpointFile ASSIGN TO "AROMACKPT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-Checkpoint-Status.
+           SELECT ReconcileFile ASSIGN TO "AROMARECON.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SalesControlFile ASSIGN TO "SALESCTL.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-SalesCtl-Status.
+           SELECT CSVFile ASSIGN TO "AROMASALES.CSV"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OilPriceFile ASSIGN TO "OILPRICES.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-OilPrice-Status.
+           SELECT AromaTotalsFile ASSIGN TO "AROMATOTALS.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TopCustomerFile ASSIGN TO "AROMATOPCUST.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LowStockFile ASSIGN TO "AROMALOWSTOCK.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT UsdExportFile ASSIGN TO "AROMASALESUSD.CSV"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ExceptionsFile ASSIGN TO "EXCEPTIONS.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-Exceptions-Status.
            SELECT WorkFile ASSIGN TO "WORK.TMP".
 
 
        DATA DIVISION.
        FILE SECTION.
        FD  Sales.
-       01  SalesRecord.
-           02  CustID           PIC 9(5).
-           02  CustName         PIC X(20).
-           02  OilID.
-               03 FILLER               PIC X.
-                   88 Essential            VALUE "E".
-                   88 Base                 VALUE "B".
-               03 OilNum               PIC 99.
-           02  UnitSize.
-               03 FILLER               PIC 9.
-                   88 2ML                 VALUE "2".
-                   88 5ML                 VALUE "5".
-                   88 9ML                 VALUE "9".
-           02  UnitsSold               PIC 9(3).
+           COPY SALESREC.
 
 
        FD  SalesSorted.
@@ -43,6 +63,55 @@
        FD  AromaSales.
        01  PrintLine                   PIC X(65).
 
+       FD  RejectFile.
+       01  RejectLine                  PIC X(65).
+
+       FD  CustomerMaster.
+       01  CustomerRecord.
+           02  CM-CustID               PIC 9(5).
+           02  CM-CustName             PIC X(20).
+
+       FD  ReorderFile.
+       01  ReorderLine                 PIC X(65).
+
+       FD  CommissionFile.
+       01  CommissionLine              PIC X(65).
+
+       FD  CheckpointFile.
+       01  CheckpointLine              PIC 9(7).
+
+       FD  ReconcileFile.
+       01  ReconcileLine               PIC X(65).
+
+       FD  SalesControlFile.
+       01  SalesControlLine.
+           02  SC-Record-Count         PIC 9(7).
+           02  SC-Hash-Total           PIC 9(9).
+
+       FD  CSVFile.
+       01  CSVLine                     PIC X(80).
+
+       FD  OilPriceFile.
+       01  OilPriceRec.
+           02  OP-OilNum               PIC 99.
+           02  OP-OilCost              PIC 99V99.
+           02  OP-OilStock             PIC 9(4).
+
+       FD  AromaTotalsFile.
+           COPY AROMATOT.
+
+       FD  TopCustomerFile.
+       01  TopCustomerLine             PIC X(60).
+
+       FD  LowStockFile.
+       01  LowStockLine                PIC X(75).
+
+       FD  UsdExportFile.
+       01  UsdExportLine               PIC X(80).
+
+       FD  ExceptionsFile.
+           COPY EXCEPTREC.
+
 
       * The StudentDetails record has the description shown below.
       * But in this program we don't need to refer to any of the items in
@@ -62,13 +131,14 @@
        SD  WorkFile.
        01  WorkRecord.
            02  WCustID                 PIC 9(5).
-           02  WCustName               PIC X(20).
            02  WOilID.
                03 FILLER               PIC X.
                03 WOilNum              PIC 99.
            02  WUnitSize.
                03 FILLER               PIC 9.
            02  WUnitsSold              PIC 9(3).
+           02  WRepCode                PIC 9(3).
+           02  WTransType              PIC X.
 
 
        WORKING-STORAGE SECTION.
@@ -84,23 +154,724 @@
            02  FILLER REDEFINES Oil-Cost-VALUES.
                03 OIL-COST           PIC 99V99 OCCURS 30 TIMES.
 
+       01  Oils-Stock-Table.
+           02  Oil-Stock-Values.
+               03 FILLER               PIC X(40)
+                       VALUE "0012000800150025003000100040002000500060".
+               03 FILLER               PIC X(40)
+                       VALUE "0070008000100045003200400015005000250060".
+               03 FILLER               PIC X(40)
+                       VALUE "0070008000900011005500420045002000550030".
+           02  FILLER REDEFINES Oil-Stock-Values.
+               03 OIL-STOCK          PIC 9(4) OCCURS 30 TIMES.
+
+       01  WS-Reorder-Threshold        PIC 9(4) VALUE 0010.
+
+       01  WS-Oil-Sold-Table.
+           02  WS-Oil-Sold             PIC S9(5) OCCURS 30 TIMES.
+
+       01  WS-Eof-Switches.
+           02  WS-Sales-Eof        PIC X VALUE "N".
+               88  Sales-Eof           VALUE "Y".
+           02  WS-Sort-Eof         PIC X VALUE "N".
+               88  Sort-Eof            VALUE "Y".
+           02  WS-CustomerMaster-Eof   PIC X VALUE "N".
+               88  CustomerMaster-Eof      VALUE "Y".
+           02  WS-OilPriceFile-Eof     PIC X VALUE "N".
+               88  OilPriceFile-Eof        VALUE "Y".
+
+       01  WS-Line-Price           PIC 9(5)V99.
+       01  WS-Line-Value           PIC S9(5)V99.
+
+       01  WS-Usd-Rate             PIC 9V9999 VALUE 1.0850.
+       01  WS-Line-Value-Usd       PIC S9(5)V99.
+
+       01  WS-Usd-Line.
+           02  UL-CustID               PIC Z(4)9.
+           02  FILLER                  PIC X VALUE ",".
+           02  UL-CustName              PIC X(20).
+           02  FILLER                  PIC X VALUE ",".
+           02  UL-OilID                 PIC X(3).
+           02  FILLER                  PIC X VALUE ",".
+           02  UL-UnitSize              PIC X.
+           02  FILLER                  PIC X VALUE ",".
+           02  UL-UnitsSold             PIC ZZ9.
+           02  FILLER                  PIC X VALUE ",".
+           02  UL-LinePriceEur          PIC -Z(3)9.99.
+           02  FILLER                  PIC X VALUE ",".
+           02  UL-LinePriceUsd          PIC -Z(3)9.99.
+
+       01  WS-Customer-Table.
+           02  Customer-Entry OCCURS 500 TIMES.
+               03  CT-CustID           PIC 9(5).
+               03  CT-CustName         PIC X(20).
+               03  CT-TotalUnits       PIC 9(7).
+               03  CT-TotalValue       PIC S9(9)V99.
+       01  WS-Customer-Count          PIC 9(4) VALUE ZERO.
+       01  WS-CustName                PIC X(20).
+       01  WS-Cust-Found               PIC X VALUE "N".
+           88  Customer-Found              VALUE "Y".
+       01  WS-Found-Idx                PIC 9(4).
+       01  WS-Cust-Idx                 PIC 9(4).
+
+       01  WS-Top-Rank-Count           PIC 99 VALUE 10.
+       01  WS-Top-Rank                 PIC 99.
+       01  WS-Top-Used-Table.
+           02  TU-Used                 PIC X OCCURS 500 TIMES
+                   VALUE "N".
+       01  WS-Top-Scan-Idx              PIC 9(4).
+       01  WS-Top-Best-Idx              PIC 9(4).
+       01  WS-Top-Best-Value            PIC S9(9)V99.
+
+       01  WS-Top-Customer-Line.
+           02  TC-Rank                 PIC Z9.
+           02  FILLER                  PIC X(3) VALUE " - ".
+           02  TC-CustID                PIC 9(5).
+           02  FILLER                  PIC X VALUE SPACES.
+           02  TC-CustName              PIC X(20).
+           02  FILLER                  PIC X(8) VALUE "  UNITS:".
+           02  TC-Units                 PIC ZZZ,ZZ9.
+           02  FILLER                  PIC X(8) VALUE "  VALUE:".
+           02  TC-Value                 PIC -ZZ,ZZ9.99.
+           02  FILLER                  PIC X(5) VALUE SPACES.
+
+       01  WS-Group-Totals.
+           02  WS-Essential-Units      PIC 9(7) VALUE ZERO.
+           02  WS-Essential-Value      PIC S9(7)V99 VALUE ZERO.
+           02  WS-Base-Units           PIC 9(7) VALUE ZERO.
+           02  WS-Base-Value           PIC S9(7)V99 VALUE ZERO.
+
+       01  WS-Total-Line.
+           02  TL-Label                PIC X(20).
+           02  FILLER                  PIC X VALUE SPACES.
+           02  TL-Units                PIC ZZZ,ZZ9.
+           02  FILLER                  PIC X(6) VALUE " UNITS".
+           02  FILLER                  PIC X VALUE SPACES.
+           02  TL-Value                PIC -ZZ,ZZ9.99.
+           02  FILLER                  PIC X(23) VALUE SPACES.
+
+       01  WS-Reorder-Line.
+           02  RO-OilNum               PIC 99.
+           02  FILLER                  PIC X(3) VALUE " - ".
+           02  RO-Stock                PIC Z,ZZ9.
+           02  FILLER                  PIC X(9) VALUE " ON HAND,".
+           02  RO-Sold                 PIC Z,ZZ9.
+           02  FILLER                  PIC X(6) VALUE " SOLD,".
+           02  RO-Remaining            PIC Z,ZZ9.
+           02  FILLER                  PIC X(11) VALUE " REMAINING".
+           02  FILLER                  PIC X(28) VALUE SPACES.
+
+       01  WS-Oil-Idx                  PIC 99.
+       01  WS-Oil-Remaining            PIC S9(5).
+
+       01  WS-Low-Stock-Days-Threshold PIC 9(3) VALUE 5.
+       01  WS-Projected-Days-Supply    PIC 9(5)V99.
+
+       01  WS-Low-Stock-Line.
+           02  LS-OilNum               PIC 99.
+           02  FILLER                  PIC X(3) VALUE " - ".
+           02  FILLER                  PIC X(18)
+                   VALUE "LOW STOCK ALERT, ".
+           02  LS-Remaining            PIC Z,ZZ9.
+           02  FILLER                  PIC X(16)
+                   VALUE " ON HAND, SOLD ".
+           02  LS-Sold                 PIC Z,ZZ9.
+           02  FILLER                  PIC X(15)
+                   VALUE " TODAY, ~DAYS: ".
+           02  LS-Days-Supply          PIC ZZ9.99.
+           02  FILLER                  PIC X(4) VALUE SPACES.
+
+       01  WS-Commission-Rate          PIC V99 VALUE .10.
+       01  WS-Line-Commission          PIC S9(4)V99.
+
+       01  WS-Rep-Table.
+           02  Rep-Entry OCCURS 50 TIMES.
+               03  RT-RepCode          PIC 9(3).
+               03  RT-Commission       PIC S9(6)V99.
+       01  WS-Rep-Count                PIC 99 VALUE ZERO.
+       01  WS-Rep-Idx                  PIC 99.
+       01  WS-Rep-Found                PIC X VALUE "N".
+           88  Rep-Found                   VALUE "Y".
+
+       01  WS-Commission-Line.
+           02  CL-RepCode              PIC 9(3).
+           02  FILLER                  PIC X(17)
+                   VALUE " COMMISSION TOTAL".
+           02  FILLER                  PIC X VALUE SPACES.
+           02  CL-Commission           PIC -Z,ZZ9.99.
+           02  FILLER                  PIC X(35) VALUE SPACES.
+
+       01  WS-Report-Line.
+           02  RL-CustID           PIC 9(5).
+           02  FILLER              PIC X VALUE SPACES.
+           02  RL-CustName         PIC X(20).
+           02  FILLER              PIC X VALUE SPACES.
+           02  RL-OilID            PIC X(3).
+           02  FILLER              PIC X VALUE SPACES.
+           02  RL-UnitSize         PIC X.
+           02  FILLER              PIC X VALUE SPACES.
+           02  RL-UnitsSold        PIC ZZ9.
+           02  FILLER              PIC X VALUE SPACES.
+           02  RL-LinePrice        PIC -Z,ZZ9.99.
+           02  FILLER              PIC X VALUE SPACES.
+           02  RL-TransType        PIC X.
+           02  FILLER              PIC X(12) VALUE SPACES.
+
+       01  WS-CSV-Line.
+           02  CSVL-CustID             PIC Z(4)9.
+           02  FILLER                  PIC X VALUE ",".
+           02  CSVL-CustName           PIC X(20).
+           02  FILLER                  PIC X VALUE ",".
+           02  CSVL-OilID              PIC X(3).
+           02  FILLER                  PIC X VALUE ",".
+           02  CSVL-UnitSize           PIC X.
+           02  FILLER                  PIC X VALUE ",".
+           02  CSVL-UnitsSold          PIC ZZ9.
+           02  FILLER                  PIC X VALUE ",".
+           02  CSVL-LinePrice          PIC -Z(3)9.99.
+           02  FILLER                  PIC X VALUE ",".
+           02  CSVL-TransType          PIC X.
+
+       01  WS-Reject-Line.
+           02  REJ-CustID          PIC 9(5).
+           02  FILLER              PIC X VALUE SPACES.
+           02  REJ-OilID           PIC X(3).
+           02  FILLER              PIC X VALUE SPACES.
+           02  REJ-UnitSize        PIC X.
+           02  FILLER              PIC X VALUE SPACES.
+           02  REJ-Reason          PIC X(30).
+
+       01  WS-Scrub-Char               PIC X.
+           88  Valid-Name-Char             VALUE "A" THRU "Z",
+                                                  "a" THRU "z",
+                                                  SPACE, "'", "-".
+       01  WS-Scrub-Idx                PIC 99.
+       01  WS-Name-Scrubbed            PIC X VALUE "N".
+           88  Name-Scrubbed               VALUE "Y".
+
+       01  WS-Run-Date                 PIC X(8).
+       01  WS-Report-Header-Line.
+           02  FILLER                  PIC X(16)
+                   VALUE "AROMA SALES RUN ".
+           02  RH-Year                 PIC 9(4).
+           02  FILLER                  PIC X VALUE "-".
+           02  RH-Month                PIC 99.
+           02  FILLER                  PIC X VALUE "-".
+           02  RH-Day                  PIC 99.
+           02  FILLER                  PIC X(39) VALUE SPACES.
+
+       01  WS-Checkpoint-Status        PIC XX.
+       01  WS-Checkpoint-Count         PIC 9(7) VALUE ZERO.
+       01  WS-Records-Processed        PIC 9(7) VALUE ZERO.
+       01  WS-Skip-Count                PIC 9(7) VALUE ZERO.
+
+       01  WS-Sales-Read-Count         PIC 9(7) VALUE ZERO.
+       01  WS-Sales-Released-Count     PIC 9(7) VALUE ZERO.
+       01  WS-Sales-Rejected-Count     PIC 9(7) VALUE ZERO.
+       01  WS-Report-Lines-Count       PIC 9(7) VALUE ZERO.
+       01  WS-Sales-Hash-Total         PIC 9(9) VALUE ZERO.
+       01  WS-SalesCtl-Status          PIC XX.
+       01  WS-Sales-Status             PIC XX.
+       01  WS-OilPrice-Status          PIC XX.
+       01  WS-Exceptions-Status        PIC XX.
+
+       01  WS-Reconcile-Line.
+           02  RC2-Label               PIC X(24).
+           02  FILLER                  PIC X VALUE SPACES.
+           02  RC2-Count                PIC ZZZ,ZZ9.
+           02  FILLER                  PIC X(33) VALUE SPACES.
+
+       01  WS-Recon-Failed             PIC X VALUE "N".
+           88  Recon-Failed                VALUE "Y".
+
        PROCEDURE DIVISION.
        Begin.
-           SORT WorkFile ON ASCENDING KEY WStudentId
-                INPUT PROCEDURE IS GetStudentDetails
-                GIVING StudentFile.
-       STOP RUN.
-
-
-       GetStudentDetails.
-           DISPLAY "Enter student details using template below."
-           DISPLAY "Enter no data to end.".
-           DISPLAY "Enter - StudId, Surname, Initials, YOB, MOB, DOB, ",
-           "Course, Gender"
-           DISPLAY "NNNNNNNSSSSSSSSIIYYYYMMDDCCCCG"
-           ACCEPT  WorkRec.
-           PERFORM UNTIL WorkRec = SPACES
-               RELEASE WorkRec
-               ACCEPT WorkRec
+           INITIALIZE WS-Oil-Sold-Table.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Run-Date.
+           OPEN OUTPUT RejectFile.
+           PERFORM OpenExceptionsFile.
+           PERFORM LoadCustomerMaster.
+           PERFORM LoadOilPriceFile.
+           SORT WorkFile ON ASCENDING KEY WCustID
+                INPUT PROCEDURE IS GetSalesDetails
+                OUTPUT PROCEDURE IS PrintSalesReport.
+           CLOSE RejectFile.
+           CLOSE ExceptionsFile.
+           PERFORM ReconcileSalesCounts.
+           GOBACK.
+
+       LoadCustomerMaster.
+           OPEN INPUT CustomerMaster.
+           READ CustomerMaster
+               AT END MOVE "Y" TO WS-CustomerMaster-Eof
+           END-READ.
+           PERFORM UNTIL CustomerMaster-Eof
+               ADD 1 TO WS-Customer-Count
+               MOVE CM-CustID TO CT-CustID(WS-Customer-Count)
+               MOVE CM-CustName TO CT-CustName(WS-Customer-Count)
+               PERFORM ScrubCustName
+               READ CustomerMaster
+                   AT END MOVE "Y" TO WS-CustomerMaster-Eof
+               END-READ
+           END-PERFORM.
+           CLOSE CustomerMaster.
+
+       ScrubCustName.
+           MOVE "N" TO WS-Name-Scrubbed.
+           PERFORM VARYING WS-Scrub-Idx FROM 1 BY 1
+                   UNTIL WS-Scrub-Idx > 20
+               MOVE CT-CustName(WS-Customer-Count)(WS-Scrub-Idx:1)
+                   TO WS-Scrub-Char
+               IF NOT Valid-Name-Char
+                   MOVE SPACE
+                       TO CT-CustName(WS-Customer-Count)(WS-Scrub-Idx:1)
+                   MOVE "Y" TO WS-Name-Scrubbed
+               END-IF
+           END-PERFORM.
+           IF Name-Scrubbed
+               PERFORM WriteNameScrubRejectLine
+           END-IF.
+
+       WriteNameScrubRejectLine.
+           MOVE SPACES TO WS-Reject-Line.
+           MOVE CT-CustID(WS-Customer-Count) TO REJ-CustID.
+           MOVE "INVALID CHARS IN NAME" TO REJ-Reason.
+           MOVE WS-Reject-Line TO RejectLine.
+           WRITE RejectLine.
+           MOVE WS-Run-Date TO EXC-RunDate.
+           MOVE "AROMASALES" TO EXC-Source.
+           MOVE CT-CustID(WS-Customer-Count) TO EXC-Key.
+           MOVE "INVALID CHARS IN NAME" TO EXC-Reason.
+           WRITE ExceptionRecord.
+
+       OpenExceptionsFile.
+           OPEN EXTEND ExceptionsFile.
+           IF WS-Exceptions-Status = "35"
+               OPEN OUTPUT ExceptionsFile
+               CLOSE ExceptionsFile
+               OPEN EXTEND ExceptionsFile
+           END-IF.
+
+       LoadOilPriceFile.
+           OPEN INPUT OilPriceFile.
+           IF WS-OilPrice-Status = "00"
+               READ OilPriceFile
+                   AT END MOVE "Y" TO WS-OilPriceFile-Eof
+               END-READ
+               PERFORM UNTIL OilPriceFile-Eof
+                   IF OP-OilNum >= 1 AND OP-OilNum <= 30
+                       MOVE OP-OilCost TO OIL-COST(OP-OilNum)
+                       MOVE OP-OilStock TO OIL-STOCK(OP-OilNum)
+                   END-IF
+                   READ OilPriceFile
+                       AT END MOVE "Y" TO WS-OilPriceFile-Eof
+                   END-READ
+               END-PERFORM
+               CLOSE OilPriceFile
+           END-IF.
+
+       LookupCustomer.
+           MOVE "N" TO WS-Cust-Found.
+           MOVE SPACES TO WS-CustName.
+           PERFORM VARYING WS-Cust-Idx FROM 1 BY 1
+                   UNTIL WS-Cust-Idx > WS-Customer-Count
+                       OR Customer-Found
+               IF CT-CustID(WS-Cust-Idx) = CustID
+                   MOVE "Y" TO WS-Cust-Found
+                   MOVE CT-CustName(WS-Cust-Idx) TO WS-CustName
+                   MOVE WS-Cust-Idx TO WS-Found-Idx
+               END-IF
            END-PERFORM.
+
+       GetSalesDetails.
+           PERFORM ReadCheckpoint.
+           OPEN INPUT Sales.
+           READ Sales
+               AT END MOVE "Y" TO WS-Sales-Eof
+           END-READ.
+           MOVE ZERO TO WS-Records-Processed.
+           PERFORM WS-Checkpoint-Count TIMES
+               IF NOT Sales-Eof
+                   ADD 1 TO WS-Records-Processed
+                   ADD 1 TO WS-Sales-Read-Count
+                   ADD CustID TO WS-Sales-Hash-Total
+                   PERFORM ClassifyAndReleaseSale
+                   READ Sales
+                       AT END MOVE "Y" TO WS-Sales-Eof
+                   END-READ
+               END-IF
+           END-PERFORM.
+           PERFORM UNTIL Sales-Eof
+               ADD 1 TO WS-Sales-Read-Count
+               ADD CustID TO WS-Sales-Hash-Total
+               PERFORM ClassifyAndReleaseSale
+               ADD 1 TO WS-Records-Processed
+               PERFORM WriteCheckpoint
+               READ Sales
+                   AT END MOVE "Y" TO WS-Sales-Eof
+               END-READ
+           END-PERFORM.
+           CLOSE Sales.
+           PERFORM ClearCheckpoint.
+
+       ClassifyAndReleaseSale.
+           IF (Essential OR Base) AND (2ML OR 5ML OR 9ML)
+                   AND (Sale OR Returned)
+               RELEASE WorkRecord FROM SalesRecord
+               ADD 1 TO WS-Sales-Released-Count
+           ELSE
+               PERFORM WriteRejectLine
+           END-IF.
+
+       ReadCheckpoint.
+           MOVE ZERO TO WS-Checkpoint-Count.
+           OPEN INPUT CheckpointFile.
+           IF WS-Checkpoint-Status = "00"
+               READ CheckpointFile
+                   AT END MOVE ZERO TO CheckpointLine
+               END-READ
+               MOVE CheckpointLine TO WS-Checkpoint-Count
+               CLOSE CheckpointFile
+           END-IF.
+
+       WriteCheckpoint.
+           OPEN OUTPUT CheckpointFile.
+           MOVE WS-Records-Processed TO CheckpointLine.
+           WRITE CheckpointLine.
+           CLOSE CheckpointFile.
+
+       ClearCheckpoint.
+           OPEN OUTPUT CheckpointFile.
+           MOVE ZERO TO CheckpointLine.
+           WRITE CheckpointLine.
+           CLOSE CheckpointFile.
+
+       WriteRejectLine.
+           MOVE SPACES TO WS-Reject-Line.
+           MOVE CustID TO REJ-CustID.
+           MOVE OilID TO REJ-OilID.
+           MOVE UnitSize TO REJ-UnitSize.
+           IF NOT (Essential OR Base)
+               MOVE "INVALID OIL ID" TO REJ-Reason
+           ELSE
+               IF NOT (2ML OR 5ML OR 9ML)
+                   MOVE "INVALID UNIT SIZE" TO REJ-Reason
+               ELSE
+                   MOVE "INVALID TRANS TYPE" TO REJ-Reason
+               END-IF
+           END-IF.
+           MOVE WS-Reject-Line TO RejectLine.
+           WRITE RejectLine.
+           ADD 1 TO WS-Sales-Rejected-Count.
+           MOVE WS-Run-Date TO EXC-RunDate.
+           MOVE "AROMASALES" TO EXC-Source.
+           MOVE CustID TO EXC-Key.
+           MOVE REJ-Reason TO EXC-Reason.
+           WRITE ExceptionRecord.
+
+       PrintSalesReport.
+           OPEN OUTPUT AromaSales.
+           OPEN OUTPUT CSVFile.
+           OPEN OUTPUT UsdExportFile.
+           PERFORM WriteReportHeader.
+           PERFORM WriteCSVHeader.
+           PERFORM WriteUsdExportHeader.
+           RETURN WorkFile INTO SalesRecord
+               AT END MOVE "Y" TO WS-Sort-Eof
+           END-RETURN.
+           PERFORM UNTIL Sort-Eof
+               PERFORM PriceAndPrintLine
+               RETURN WorkFile INTO SalesRecord
+                   AT END MOVE "Y" TO WS-Sort-Eof
+               END-RETURN
+           END-PERFORM.
+           PERFORM PrintGroupTotals.
+           CLOSE AromaSales.
+           CLOSE CSVFile.
+           CLOSE UsdExportFile.
+           PERFORM PrintReorderReport.
+           PERFORM PrintCommissionReport.
+           PERFORM WriteAromaTotals.
+           PERFORM PrintTopCustomerReport.
+
+       WriteReportHeader.
+           MOVE WS-Run-Date(1:4) TO RH-Year.
+           MOVE WS-Run-Date(5:2) TO RH-Month.
+           MOVE WS-Run-Date(7:2) TO RH-Day.
+           MOVE WS-Report-Header-Line TO PrintLine.
+           WRITE PrintLine.
+
+       WriteCSVHeader.
+           MOVE SPACES TO CSVLine.
+           STRING "CUSTID,CUSTNAME,OILID,UNITSIZE,UNITSSOLD,LINEPRICE"
+                   ",TRANSTYPE"
+               DELIMITED BY SIZE INTO CSVLine.
+           WRITE CSVLine.
+
+       WriteUsdExportHeader.
+           MOVE SPACES TO UsdExportLine.
+           STRING "CUSTID,CUSTNAME,OILID,UNITSIZE,UNITSSOLD"
+                   ",LINEPRICEEUR,LINEPRICEUSD"
+               DELIMITED BY SIZE INTO UsdExportLine.
+           WRITE UsdExportLine.
+
+       PriceAndPrintLine.
+           COMPUTE WS-Line-Price = OIL-COST(OilNum) * UnitsSold.
+           MOVE WS-Line-Price TO WS-Line-Value.
+           IF Returned
+               MULTIPLY -1 BY WS-Line-Value
+           END-IF.
+           PERFORM LookupCustomer.
+           MOVE SPACES TO WS-Report-Line.
+           MOVE CustID TO RL-CustID.
+           MOVE WS-CustName TO RL-CustName.
+           MOVE OilID TO RL-OilID.
+           MOVE UnitSize TO RL-UnitSize.
+           MOVE UnitsSold TO RL-UnitsSold.
+           MOVE WS-Line-Value TO RL-LinePrice.
+           MOVE TransType TO RL-TransType.
+           MOVE WS-Report-Line TO PrintLine.
+           WRITE PrintLine.
+           MOVE CustID TO CSVL-CustID.
+           MOVE WS-CustName TO CSVL-CustName.
+           MOVE OilID TO CSVL-OilID.
+           MOVE UnitSize TO CSVL-UnitSize.
+           MOVE UnitsSold TO CSVL-UnitsSold.
+           MOVE WS-Line-Value TO CSVL-LinePrice.
+           MOVE TransType TO CSVL-TransType.
+           MOVE WS-CSV-Line TO CSVLine.
+           WRITE CSVLine.
+           COMPUTE WS-Line-Value-Usd ROUNDED =
+               WS-Line-Value * WS-Usd-Rate.
+           MOVE CustID TO UL-CustID.
+           MOVE WS-CustName TO UL-CustName.
+           MOVE OilID TO UL-OilID.
+           MOVE UnitSize TO UL-UnitSize.
+           MOVE UnitsSold TO UL-UnitsSold.
+           MOVE WS-Line-Value TO UL-LinePriceEur.
+           MOVE WS-Line-Value-Usd TO UL-LinePriceUsd.
+           MOVE WS-Usd-Line TO UsdExportLine.
+           WRITE UsdExportLine.
+           ADD 1 TO WS-Report-Lines-Count.
+           IF Essential
+               IF Returned
+                   SUBTRACT UnitsSold FROM WS-Essential-Units
+               ELSE
+                   ADD UnitsSold TO WS-Essential-Units
+               END-IF
+               ADD WS-Line-Value TO WS-Essential-Value
+           ELSE
+               IF Returned
+                   SUBTRACT UnitsSold FROM WS-Base-Units
+               ELSE
+                   ADD UnitsSold TO WS-Base-Units
+               END-IF
+               ADD WS-Line-Value TO WS-Base-Value
+           END-IF.
+           IF Returned
+               SUBTRACT UnitsSold FROM WS-Oil-Sold(OilNum)
+           ELSE
+               ADD UnitsSold TO WS-Oil-Sold(OilNum)
+           END-IF.
+           IF Customer-Found
+               IF Returned
+                   SUBTRACT UnitsSold FROM CT-TotalUnits(WS-Found-Idx)
+               ELSE
+                   ADD UnitsSold TO CT-TotalUnits(WS-Found-Idx)
+               END-IF
+               ADD WS-Line-Value TO CT-TotalValue(WS-Found-Idx)
+           END-IF.
+           COMPUTE WS-Line-Commission =
+               WS-Line-Value * WS-Commission-Rate.
+           PERFORM AccumulateRepCommission.
+
+       AccumulateRepCommission.
+           MOVE "N" TO WS-Rep-Found.
+           PERFORM VARYING WS-Rep-Idx FROM 1 BY 1
+                   UNTIL WS-Rep-Idx > WS-Rep-Count
+               IF RT-RepCode(WS-Rep-Idx) = RepCode
+                   ADD WS-Line-Commission TO RT-Commission(WS-Rep-Idx)
+                   MOVE "Y" TO WS-Rep-Found
+               END-IF
+           END-PERFORM.
+           IF NOT Rep-Found
+               ADD 1 TO WS-Rep-Count
+               MOVE RepCode TO RT-RepCode(WS-Rep-Count)
+               MOVE WS-Line-Commission TO RT-Commission(WS-Rep-Count)
+           END-IF.
+
+       PrintGroupTotals.
+           MOVE SPACES TO WS-Total-Line.
+           MOVE "ESSENTIAL OIL TOTAL" TO TL-Label.
+           MOVE WS-Essential-Units TO TL-Units.
+           MOVE WS-Essential-Value TO TL-Value.
+           MOVE WS-Total-Line TO PrintLine.
+           WRITE PrintLine.
+           MOVE SPACES TO WS-Total-Line.
+           MOVE "BASE OIL TOTAL" TO TL-Label.
+           MOVE WS-Base-Units TO TL-Units.
+           MOVE WS-Base-Value TO TL-Value.
+           MOVE WS-Total-Line TO PrintLine.
+           WRITE PrintLine.
+
+       PrintReorderReport.
+           OPEN OUTPUT ReorderFile.
+           OPEN OUTPUT LowStockFile.
+           PERFORM VARYING WS-Oil-Idx FROM 1 BY 1 UNTIL WS-Oil-Idx > 30
+               COMPUTE WS-Oil-Remaining =
+                   OIL-STOCK(WS-Oil-Idx) - WS-Oil-Sold(WS-Oil-Idx)
+               IF WS-Oil-Remaining < WS-Reorder-Threshold
+                   MOVE SPACES TO WS-Reorder-Line
+                   MOVE WS-Oil-Idx TO RO-OilNum
+                   MOVE OIL-STOCK(WS-Oil-Idx) TO RO-Stock
+                   MOVE WS-Oil-Sold(WS-Oil-Idx) TO RO-Sold
+                   MOVE WS-Oil-Remaining TO RO-Remaining
+                   MOVE WS-Reorder-Line TO ReorderLine
+                   WRITE ReorderLine
+               END-IF
+               IF WS-Oil-Sold(WS-Oil-Idx) > ZERO
+                   COMPUTE WS-Projected-Days-Supply =
+                       WS-Oil-Remaining / WS-Oil-Sold(WS-Oil-Idx)
+                   IF WS-Oil-Remaining > ZERO
+                           AND WS-Projected-Days-Supply
+                               < WS-Low-Stock-Days-Threshold
+                       MOVE SPACES TO WS-Low-Stock-Line
+                       MOVE WS-Oil-Idx TO LS-OilNum
+                       MOVE WS-Oil-Remaining TO LS-Remaining
+                       MOVE WS-Oil-Sold(WS-Oil-Idx) TO LS-Sold
+                       MOVE WS-Projected-Days-Supply TO LS-Days-Supply
+                       MOVE WS-Low-Stock-Line TO LowStockLine
+                       WRITE LowStockLine
+                   END-IF
+               END-IF
+           END-PERFORM.
+           CLOSE ReorderFile.
+           CLOSE LowStockFile.
+
+       PrintCommissionReport.
+           OPEN OUTPUT CommissionFile.
+           PERFORM VARYING WS-Rep-Idx FROM 1 BY 1
+                   UNTIL WS-Rep-Idx > WS-Rep-Count
+               MOVE SPACES TO WS-Commission-Line
+               MOVE RT-RepCode(WS-Rep-Idx) TO CL-RepCode
+               MOVE RT-Commission(WS-Rep-Idx) TO CL-Commission
+               MOVE WS-Commission-Line TO CommissionLine
+               WRITE CommissionLine
+           END-PERFORM.
+           CLOSE CommissionFile.
+
+       WriteAromaTotals.
+           OPEN OUTPUT AromaTotalsFile.
+           COMPUTE AT-TotalUnits =
+               WS-Essential-Units + WS-Base-Units.
+           COMPUTE AT-TotalValue =
+               WS-Essential-Value + WS-Base-Value.
+           MOVE ZERO TO AT-TotalCommission.
+           PERFORM VARYING WS-Rep-Idx FROM 1 BY 1
+                   UNTIL WS-Rep-Idx > WS-Rep-Count
+               ADD RT-Commission(WS-Rep-Idx) TO AT-TotalCommission
+           END-PERFORM.
+           WRITE AromaTotalsRec.
+           CLOSE AromaTotalsFile.
+
+       PrintTopCustomerReport.
+           OPEN OUTPUT TopCustomerFile.
+           IF WS-Top-Rank-Count > WS-Customer-Count
+               MOVE WS-Customer-Count TO WS-Top-Rank-Count
+           END-IF.
+           PERFORM VARYING WS-Top-Rank FROM 1 BY 1
+                   UNTIL WS-Top-Rank > WS-Top-Rank-Count
+               PERFORM FindNextTopCustomer
+               PERFORM WriteTopCustomerLine
+           END-PERFORM.
+           CLOSE TopCustomerFile.
+
+       FindNextTopCustomer.
+           MOVE ZERO TO WS-Top-Best-Idx.
+           MOVE ZERO TO WS-Top-Best-Value.
+           PERFORM VARYING WS-Top-Scan-Idx FROM 1 BY 1
+                   UNTIL WS-Top-Scan-Idx > WS-Customer-Count
+               IF TU-Used(WS-Top-Scan-Idx) = "N"
+                   AND CT-TotalValue(WS-Top-Scan-Idx)
+                       > WS-Top-Best-Value
+                   MOVE CT-TotalValue(WS-Top-Scan-Idx)
+                       TO WS-Top-Best-Value
+                   MOVE WS-Top-Scan-Idx TO WS-Top-Best-Idx
+               END-IF
+           END-PERFORM.
+           IF WS-Top-Best-Idx > ZERO
+               MOVE "Y" TO TU-Used(WS-Top-Best-Idx)
+           END-IF.
+
+       WriteTopCustomerLine.
+           IF WS-Top-Best-Idx > ZERO
+               MOVE SPACES TO WS-Top-Customer-Line
+               MOVE WS-Top-Rank TO TC-Rank
+               MOVE CT-CustID(WS-Top-Best-Idx) TO TC-CustID
+               MOVE CT-CustName(WS-Top-Best-Idx) TO TC-CustName
+               MOVE CT-TotalUnits(WS-Top-Best-Idx) TO TC-Units
+               MOVE CT-TotalValue(WS-Top-Best-Idx) TO TC-Value
+               MOVE WS-Top-Customer-Line TO TopCustomerLine
+               WRITE TopCustomerLine
+           END-IF.
+
+       ReconcileSalesCounts.
+           OPEN OUTPUT ReconcileFile.
+           MOVE SPACES TO WS-Reconcile-Line.
+           MOVE "SALES RECORDS READ" TO RC2-Label.
+           MOVE WS-Sales-Read-Count TO RC2-Count.
+           MOVE WS-Reconcile-Line TO ReconcileLine.
+           WRITE ReconcileLine.
+           MOVE SPACES TO WS-Reconcile-Line.
+           MOVE "SALES LINES ACCEPTED" TO RC2-Label.
+           MOVE WS-Sales-Released-Count TO RC2-Count.
+           MOVE WS-Reconcile-Line TO ReconcileLine.
+           WRITE ReconcileLine.
+           MOVE SPACES TO WS-Reconcile-Line.
+           MOVE "SALES LINES REJECTED" TO RC2-Label.
+           MOVE WS-Sales-Rejected-Count TO RC2-Count.
+           MOVE WS-Reconcile-Line TO ReconcileLine.
+           WRITE ReconcileLine.
+           MOVE SPACES TO WS-Reconcile-Line.
+           MOVE "REPORT LINES PRINTED" TO RC2-Label.
+           MOVE WS-Report-Lines-Count TO RC2-Count.
+           MOVE WS-Reconcile-Line TO ReconcileLine.
+           WRITE ReconcileLine.
+           MOVE SPACES TO WS-Reconcile-Line.
+           IF WS-Sales-Read-Count =
+                   WS-Sales-Released-Count + WS-Sales-Rejected-Count
+               AND WS-Sales-Released-Count = WS-Report-Lines-Count
+               MOVE "RECONCILIATION OK" TO RC2-Label
+           ELSE
+               MOVE "RECONCILIATION FAILED" TO RC2-Label
+               MOVE "Y" TO WS-Recon-Failed
+           END-IF.
+           MOVE WS-Reconcile-Line TO ReconcileLine.
+           WRITE ReconcileLine.
+           OPEN INPUT SalesControlFile.
+           IF WS-SalesCtl-Status = "00"
+               READ SalesControlFile
+                   AT END MOVE ZERO TO SC-Record-Count SC-Hash-Total
+               END-READ
+               CLOSE SalesControlFile
+               MOVE SPACES TO WS-Reconcile-Line
+               IF SC-Record-Count = WS-Sales-Read-Count
+                       AND SC-Hash-Total = WS-Sales-Hash-Total
+                   MOVE "CONTROL TOTALS OK" TO RC2-Label
+               ELSE
+                   MOVE "CONTROL TOTALS FAILED" TO RC2-Label
+                   MOVE "Y" TO WS-Recon-Failed
+               END-IF
+               MOVE WS-Reconcile-Line TO ReconcileLine
+               WRITE ReconcileLine
+           ELSE
+               MOVE SPACES TO WS-Reconcile-Line
+               MOVE "NO CONTROL FILE SUPPLIED" TO RC2-Label
+               MOVE WS-Reconcile-Line TO ReconcileLine
+               WRITE ReconcileLine
+           END-IF.
+           CLOSE ReconcileFile.
+           IF Recon-Failed
+               MOVE 1 TO RETURN-CODE
+           END-IF.
        END PROGRAM AromaSales.
