@@ -0,0 +1,153 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Applies add/change/delete transactions to the oil
+      *          price/stock master (OILPRICES.DAT) that AromaSales
+      *          loads its Oils-Table OIL-COST/OIL-STOCK values from,
+      *          so a supplier price change no longer needs a recompile
+      *          of AromaSales.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OilPriceMaint.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OilPriceFile ASSIGN TO "OILPRICES.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TransactionFile ASSIGN TO "OILPRICEMAINT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OilPriceFile.
+       01  OilPriceRec.
+           02  OP-OilNum               PIC 99.
+           02  OP-OilCost              PIC 99V99.
+           02  OP-OilStock             PIC 9(4).
+
+       FD  TransactionFile.
+       01  OilPriceTranRec.
+           02 OT-Action                PIC X.
+               88  OT-Add                  VALUE "A".
+               88  OT-Change                VALUE "C".
+               88  OT-Delete                VALUE "D".
+           02 OT-TranOilNum            PIC 99.
+           02 OT-TranCost              PIC 99V99.
+           02 OT-TranStock             PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+       01  WS-OilPrice-Count           PIC 9(3) VALUE ZERO.
+       01  OilPriceTable.
+           02 OilPrice-Entry OCCURS 30 TIMES
+                   DEPENDING ON WS-OilPrice-Count.
+               03 OT-TableOilNum           PIC 99.
+               03 OT-TableCost             PIC 99V99.
+               03 OT-TableStock            PIC 9(4).
+
+       01  WS-Eof-Switches.
+           02  WS-OilPrice-Eof         PIC X VALUE "N".
+               88  OilPrice-Eof            VALUE "Y".
+           02  WS-Tran-Eof             PIC X VALUE "N".
+               88  Tran-Eof                VALUE "Y".
+
+       01  WS-Table-Idx                PIC 9(3).
+       01  WS-Found-Idx                PIC 9(3).
+       01  WS-Entry-Found              PIC X VALUE "N".
+           88  Entry-Found                 VALUE "Y".
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM LoadOilPriceTable.
+           PERFORM ApplyTransactions.
+           PERFORM RewriteOilPriceFile.
+           STOP RUN.
+
+       LoadOilPriceTable.
+           OPEN INPUT OilPriceFile.
+           READ OilPriceFile
+               AT END MOVE "Y" TO WS-OilPrice-Eof
+           END-READ.
+           PERFORM UNTIL OilPrice-Eof
+               ADD 1 TO WS-OilPrice-Count
+               MOVE OP-OilNum TO OT-TableOilNum(WS-OilPrice-Count)
+               MOVE OP-OilCost TO OT-TableCost(WS-OilPrice-Count)
+               MOVE OP-OilStock TO OT-TableStock(WS-OilPrice-Count)
+               READ OilPriceFile
+                   AT END MOVE "Y" TO WS-OilPrice-Eof
+               END-READ
+           END-PERFORM.
+           CLOSE OilPriceFile.
+
+       ApplyTransactions.
+           OPEN INPUT TransactionFile.
+           READ TransactionFile
+               AT END MOVE "Y" TO WS-Tran-Eof
+           END-READ.
+           PERFORM UNTIL Tran-Eof
+               PERFORM ApplyOneTransaction
+               READ TransactionFile
+                   AT END MOVE "Y" TO WS-Tran-Eof
+               END-READ
+           END-PERFORM.
+           CLOSE TransactionFile.
+
+       ApplyOneTransaction.
+           MOVE "N" TO WS-Entry-Found.
+           PERFORM VARYING WS-Table-Idx FROM 1 BY 1
+                   UNTIL WS-Table-Idx > WS-OilPrice-Count
+                       OR Entry-Found
+               IF OT-TableOilNum(WS-Table-Idx) = OT-TranOilNum
+                   MOVE "Y" TO WS-Entry-Found
+                   MOVE WS-Table-Idx TO WS-Found-Idx
+               END-IF
+           END-PERFORM.
+           EVALUATE TRUE
+               WHEN OT-Add
+                   IF NOT Entry-Found
+                           AND OT-TranOilNum >= 1
+                           AND OT-TranOilNum <= 30
+                       ADD 1 TO WS-OilPrice-Count
+                       MOVE OT-TranOilNum
+                           TO OT-TableOilNum(WS-OilPrice-Count)
+                       MOVE OT-TranCost
+                           TO OT-TableCost(WS-OilPrice-Count)
+                       MOVE OT-TranStock
+                           TO OT-TableStock(WS-OilPrice-Count)
+                   END-IF
+               WHEN OT-Change
+                   IF Entry-Found
+                           AND OT-TranOilNum >= 1
+                           AND OT-TranOilNum <= 30
+                       MOVE OT-TranCost TO OT-TableCost(WS-Found-Idx)
+                       MOVE OT-TranStock TO OT-TableStock(WS-Found-Idx)
+                   END-IF
+               WHEN OT-Delete
+                   IF Entry-Found
+                       PERFORM RemoveTableEntry
+                   END-IF
+           END-EVALUATE.
+
+       RemoveTableEntry.
+           PERFORM VARYING WS-Table-Idx FROM WS-Found-Idx BY 1
+                   UNTIL WS-Table-Idx >= WS-OilPrice-Count
+               MOVE OT-TableOilNum(WS-Table-Idx + 1)
+                   TO OT-TableOilNum(WS-Table-Idx)
+               MOVE OT-TableCost(WS-Table-Idx + 1)
+                   TO OT-TableCost(WS-Table-Idx)
+               MOVE OT-TableStock(WS-Table-Idx + 1)
+                   TO OT-TableStock(WS-Table-Idx)
+           END-PERFORM.
+           SUBTRACT 1 FROM WS-OilPrice-Count.
+
+       RewriteOilPriceFile.
+           OPEN OUTPUT OilPriceFile.
+           PERFORM VARYING WS-Table-Idx FROM 1 BY 1
+                   UNTIL WS-Table-Idx > WS-OilPrice-Count
+               MOVE OT-TableOilNum(WS-Table-Idx) TO OP-OilNum
+               MOVE OT-TableCost(WS-Table-Idx) TO OP-OilCost
+               MOVE OT-TableStock(WS-Table-Idx) TO OP-OilStock
+               WRITE OilPriceRec
+           END-PERFORM.
+           CLOSE OilPriceFile.
+       END PROGRAM OilPriceMaint.
