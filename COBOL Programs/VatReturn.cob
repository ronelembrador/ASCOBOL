@@ -0,0 +1,87 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Summarises a batch of sales transactions into a VAT
+      *          return, applying the VatRate/Sales/VAT calculation
+      *          Arithmetic1 demonstrates to every transaction.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VatReturn.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VatTransFile ASSIGN TO "VATTRANS.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VatReturnFile ASSIGN TO "VATRETURN.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VatTransFile.
+       01  VatTransRec.
+           02  VatRate             PIC 9V99.
+           02  Sales               PIC 9(4)V99.
+
+       FD  VatReturnFile.
+       01  VatReturnLine                PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  VAT                 PIC 9(4)V99.
+
+       01  WS-Eof-Switches.
+           02  WS-Vat-Eof          PIC X VALUE "N".
+               88  Vat-Eof             VALUE "Y".
+
+       01  WS-Total-Sales          PIC 9(7)V99 VALUE ZERO.
+       01  WS-Total-Vat            PIC 9(7)V99 VALUE ZERO.
+
+       01  WS-Vat-Line.
+           02  VL-Sales            PIC Z,ZZZ,ZZ9.99.
+           02  FILLER              PIC X(7) VALUE "  VAT: ".
+           02  VL-Vat              PIC Z,ZZZ,ZZ9.99.
+
+       01  WS-Total-Line.
+           02  FILLER              PIC X(19)
+                   VALUE "TOTAL SALES      : ".
+           02  TL-Total-Sales      PIC Z,ZZZ,ZZ9.99.
+           02  FILLER              PIC X VALUE SPACES.
+           02  FILLER              PIC X(12) VALUE "TOTAL VAT : ".
+           02  TL-Total-Vat        PIC Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT VatTransFile.
+           OPEN OUTPUT VatReturnFile.
+           READ VatTransFile
+               AT END MOVE "Y" TO WS-Vat-Eof
+           END-READ.
+           PERFORM UNTIL Vat-Eof
+               PERFORM ProcessOneTransaction
+               READ VatTransFile
+                   AT END MOVE "Y" TO WS-Vat-Eof
+               END-READ
+           END-PERFORM.
+           PERFORM WriteTotalLine.
+           CLOSE VatTransFile.
+           CLOSE VatReturnFile.
+           STOP RUN.
+
+       ProcessOneTransaction.
+           MULTIPLY VatRate BY Sales GIVING VAT.
+           ADD Sales TO WS-Total-Sales.
+           ADD VAT TO WS-Total-Vat.
+           MOVE SPACES TO WS-Vat-Line.
+           MOVE Sales TO VL-Sales.
+           MOVE VAT TO VL-Vat.
+           MOVE WS-Vat-Line TO VatReturnLine.
+           WRITE VatReturnLine.
+
+       WriteTotalLine.
+           MOVE SPACES TO WS-Total-Line.
+           MOVE WS-Total-Sales TO TL-Total-Sales.
+           MOVE WS-Total-Vat TO TL-Total-Vat.
+           MOVE WS-Total-Line TO VatReturnLine.
+           WRITE VatReturnLine.
+
+       END PROGRAM VatReturn.
